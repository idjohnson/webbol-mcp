@@ -0,0 +1,9 @@
+*> HTTP header table - name/value pairs parsed out of a request by
+*> HTTP-HANDLER's PARSE-HEADERS and passed down to MCP-HANDLER and
+*> friends so they don't have to re-scan the raw request buffer for
+*> things like Content-Length or Mcp-Session-Id.
+       01 HEADER-TABLE.
+          05 HEADER-ENTRY OCCURS 20 TIMES.
+             10 HDR-NAME          PIC X(40).
+             10 HDR-VALUE         PIC X(256).
+       01 HEADER-COUNT            PIC 9(2) COMP VALUE 0.
