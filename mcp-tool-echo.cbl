@@ -0,0 +1,51 @@
+*> Sample MCP tool ("echo") used to prove out the tools/call
+*> dispatch path end to end. Takes {"text": "..."} and hands the
+*> same text back in the result.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCP-TOOL-ECHO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-JSON-KEY           PIC X(64).
+       01 WS-JSON-VALUE         PIC X(2048).
+       01 WS-JSON-VALUE-LEN     PIC 9(8) COMP-5.
+       01 WS-JSON-FOUND         PIC 9.
+
+       LINKAGE SECTION.
+*> Tool arguments, the JSON object from tools/call's "arguments" key
+       01 LS-TOOL-ARGS          PIC X(2048).
+*> Real length of LS-TOOL-ARGS, from the caller - not re-derived here
+*> with a BEFORE INITIAL SPACE scan, which would stop at the first
+*> space the JSON itself contains (e.g. the one after "text":)
+       01 LS-TOOL-ARGS-LEN      PIC 9(8) COMP-5.
+*> JSON result returned to the caller
+       01 LS-TOOL-RESULT        PIC X(4096).
+*> 0 = success, 1 = tool-reported error
+       01 LS-RETURN-CODE        PIC 9.
+
+       PROCEDURE DIVISION USING LS-TOOL-ARGS LS-TOOL-ARGS-LEN
+                                LS-TOOL-RESULT LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-TOOL-RESULT
+
+           MOVE "text" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING LS-TOOL-ARGS LS-TOOL-ARGS-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+
+           IF WS-JSON-FOUND NOT = 0
+               MOVE '{"error":"missing required argument: text"}'
+                   TO LS-TOOL-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           STRING '{"echo":"' DELIMITED BY SIZE
+                  WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO LS-TOOL-RESULT
+           END-STRING
+
+           GOBACK.
