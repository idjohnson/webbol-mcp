@@ -0,0 +1,173 @@
+*> Minimal JSON field extractor used by MCP-HANDLER to pull a named
+*> field's value out of a JSON-RPC request/params buffer without
+*> pulling in a full JSON parser. Handles string, object/array and
+*> bare scalar (number/true/false/null) values.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-EXTRACT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*> Search key built as "<name>":
+       01 WS-SEARCH-KEY         PIC X(70).
+*> Length of the search key, including the quotes and colon
+       01 WS-KEY-LEN            PIC 9(4) COMP.
+*> Position where the search key was found in the buffer
+       01 WS-KEY-POS            PIC 9(8) COMP-5.
+*> Position scanning from just after the key's colon
+       01 WS-SCAN-POS           PIC 9(8) COMP-5.
+*> Position where the value itself begins
+       01 WS-VALUE-START        PIC 9(8) COMP-5.
+*> Running bracket/brace nesting depth for object and array values
+       01 WS-DEPTH              PIC 9(4) COMP.
+*> General purpose loop index
+       01 WS-INDEX              PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+*> Buffer to search (a raw JSON document or fragment)
+       01 LS-JSON-BUF           PIC X(8192).
+*> Number of significant bytes in LS-JSON-BUF
+       01 LS-JSON-LEN           PIC 9(8) COMP-5.
+*> Field name to look up, without quotes, e.g. "method"
+       01 LS-KEY-NAME           PIC X(64).
+*> Extracted value, unquoted for string values
+       01 LS-VALUE              PIC X(2048).
+*> Length of the extracted value
+       01 LS-VALUE-LEN          PIC 9(8) COMP-5.
+*> 0 = key found and value extracted, 1 = key not present
+       01 LS-RETURN-CODE        PIC 9.
+
+       PROCEDURE DIVISION USING LS-JSON-BUF LS-JSON-LEN LS-KEY-NAME
+                                LS-VALUE LS-VALUE-LEN LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-VALUE
+           MOVE 0 TO LS-VALUE-LEN
+           MOVE 1 TO LS-RETURN-CODE
+
+*> Build the '"name":' search key to locate in the buffer
+           MOVE SPACES TO WS-SEARCH-KEY
+           STRING '"' DELIMITED BY SIZE
+                  LS-KEY-NAME DELIMITED BY SPACE
+                  '":' DELIMITED BY SIZE
+                  INTO WS-SEARCH-KEY
+           END-STRING
+           MOVE 0 TO WS-KEY-LEN
+           INSPECT WS-SEARCH-KEY TALLYING WS-KEY-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE 0 TO WS-KEY-POS
+           IF LS-JSON-LEN > 0 AND WS-KEY-LEN > 0
+               INSPECT LS-JSON-BUF(1:LS-JSON-LEN)
+                   TALLYING WS-KEY-POS
+                   FOR CHARACTERS BEFORE
+                   WS-SEARCH-KEY(1:WS-KEY-LEN)
+               IF WS-KEY-POS + WS-KEY-LEN <= LS-JSON-LEN
+                   ADD 1 TO WS-KEY-POS
+               ELSE
+                   MOVE 0 TO WS-KEY-POS
+               END-IF
+           END-IF
+
+           IF WS-KEY-POS = 0
+               GOBACK
+           END-IF
+
+*> Skip past the key and colon, then any whitespace, to the value
+           COMPUTE WS-SCAN-POS = WS-KEY-POS + WS-KEY-LEN
+           PERFORM UNTIL WS-SCAN-POS > LS-JSON-LEN
+               OR (LS-JSON-BUF(WS-SCAN-POS:1) NOT = SPACE)
+               ADD 1 TO WS-SCAN-POS
+           END-PERFORM
+
+           IF WS-SCAN-POS > LS-JSON-LEN
+               GOBACK
+           END-IF
+
+           MOVE WS-SCAN-POS TO WS-VALUE-START
+
+           EVALUATE LS-JSON-BUF(WS-SCAN-POS:1)
+               WHEN '"'
+                   PERFORM EXTRACT-STRING-VALUE
+               WHEN "{"
+                   PERFORM EXTRACT-BRACKETED-VALUE
+               WHEN "["
+                   PERFORM EXTRACT-BRACKETED-VALUE
+               WHEN OTHER
+                   PERFORM EXTRACT-SCALAR-VALUE
+           END-EVALUATE
+
+           GOBACK.
+
+*> Extract a quoted string value, stopping at the closing quote.
+*> Does not un-escape \" inside the string - request bodies this
+*> server cares about (method names, ids, tool names) do not need it.
+       EXTRACT-STRING-VALUE.
+           ADD 1 TO WS-VALUE-START
+           MOVE WS-VALUE-START TO WS-INDEX
+           PERFORM UNTIL WS-INDEX > LS-JSON-LEN
+               OR LS-JSON-BUF(WS-INDEX:1) = '"'
+               ADD 1 TO WS-INDEX
+           END-PERFORM
+
+           IF WS-INDEX > WS-VALUE-START
+               COMPUTE LS-VALUE-LEN = WS-INDEX - WS-VALUE-START
+               IF LS-VALUE-LEN > 2048
+                   MOVE 2048 TO LS-VALUE-LEN
+               END-IF
+               MOVE LS-JSON-BUF(WS-VALUE-START:LS-VALUE-LEN)
+                   TO LS-VALUE
+           END-IF
+           MOVE 0 TO LS-RETURN-CODE
+           .
+
+*> Extract an object "{...}" or array "[...]" value, copying the
+*> brackets themselves, by tracking nesting depth to the match.
+       EXTRACT-BRACKETED-VALUE.
+           MOVE 0 TO WS-DEPTH
+           MOVE WS-VALUE-START TO WS-INDEX
+           PERFORM UNTIL WS-INDEX > LS-JSON-LEN
+               EVALUATE LS-JSON-BUF(WS-INDEX:1)
+                   WHEN "{" WHEN "["
+                       ADD 1 TO WS-DEPTH
+                   WHEN "}" WHEN "]"
+                       SUBTRACT 1 FROM WS-DEPTH
+               END-EVALUATE
+               ADD 1 TO WS-INDEX
+               IF WS-DEPTH = 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           COMPUTE LS-VALUE-LEN = WS-INDEX - WS-VALUE-START
+           IF LS-VALUE-LEN > 2048
+               MOVE 2048 TO LS-VALUE-LEN
+           END-IF
+           IF LS-VALUE-LEN > 0
+               MOVE LS-JSON-BUF(WS-VALUE-START:LS-VALUE-LEN)
+                   TO LS-VALUE
+           END-IF
+           MOVE 0 TO LS-RETURN-CODE
+           .
+
+*> Extract a bare scalar (number, true, false, null), stopping at
+*> the first comma, closing bracket, or whitespace.
+       EXTRACT-SCALAR-VALUE.
+           MOVE WS-VALUE-START TO WS-INDEX
+           PERFORM UNTIL WS-INDEX > LS-JSON-LEN
+               OR LS-JSON-BUF(WS-INDEX:1) = ","
+               OR LS-JSON-BUF(WS-INDEX:1) = "}"
+               OR LS-JSON-BUF(WS-INDEX:1) = "]"
+               OR LS-JSON-BUF(WS-INDEX:1) = SPACE
+               ADD 1 TO WS-INDEX
+           END-PERFORM
+
+           COMPUTE LS-VALUE-LEN = WS-INDEX - WS-VALUE-START
+           IF LS-VALUE-LEN > 2048
+               MOVE 2048 TO LS-VALUE-LEN
+           END-IF
+           IF LS-VALUE-LEN > 0
+               MOVE LS-JSON-BUF(WS-VALUE-START:LS-VALUE-LEN)
+                   TO LS-VALUE
+           END-IF
+           MOVE 0 TO LS-RETURN-CODE
+           .
