@@ -0,0 +1,268 @@
+*> Wrap a response body in a gzip container so HTTP-HANDLER and
+*> MCP-HANDLER can honor an Accept-Encoding: gzip request instead of
+*> always sending bodies uncompressed. The deflate stream inside is
+*> written as "stored" (uncompressed) blocks per RFC 1951 - this
+*> GnuCOBOL build has no bitwise AND/OR/XOR intrinsic to build the
+*> variable-length Huffman codes a compressed block needs, so there
+*> is no practical way to entropy-code the data itself here. What
+*> stored blocks buy us is a gzip member that is fully valid and
+*> decodes correctly in any client (the CRC32 trailer is computed
+*> properly, bit by bit, below) - it just doesn't shrink the payload.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPRESS-UTILS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*> CRC-32 (ISO 3309 / PKZIP / gzip) polynomial and all-ones mask,
+*> used by XOR32 and COMPUTE-CRC32 below
+       01 WS-CRC-POLY           PIC 9(10) COMP-5 VALUE 3988292384.
+       01 WS-CRC-MASK           PIC 9(10) COMP-5 VALUE 4294967295.
+       01 WS-CRC-REG            PIC 9(10) COMP-5.
+       01 WS-CRC-LSB            PIC 9 COMP.
+       01 WS-CRC-BYTE-VAL       PIC 9(3) COMP.
+
+*> Scalar 32-bit XOR of WS-XOR-A and WS-XOR-B into WS-XOR-RESULT -
+*> this GnuCOBOL build has no bitwise XOR intrinsic, so this walks
+*> both operands bit by bit (low bit first, via repeated divide-by-2)
+*> and combines each pair of bits with the identity
+*> (bitA + bitB) MOD 2, which is exactly what XOR computes.
+       01 WS-XOR-A              PIC 9(10) COMP-5.
+       01 WS-XOR-B              PIC 9(10) COMP-5.
+       01 WS-XOR-RESULT         PIC 9(10) COMP-5.
+       01 WS-XOR-TEMP-A         PIC 9(10) COMP-5.
+       01 WS-XOR-TEMP-B         PIC 9(10) COMP-5.
+       01 WS-XOR-BIT-A          PIC 9 COMP.
+       01 WS-XOR-BIT-B          PIC 9 COMP.
+       01 WS-XOR-BIT-R          PIC 9 COMP.
+       01 WS-XOR-PLACE          PIC 9(10) COMP-5.
+       01 WS-XOR-IDX            PIC 9(2) COMP.
+
+*> Little-endian 4-byte encode of a 32-bit value (CRC32 or ISIZE)
+*> for the gzip trailer
+       01 WS-LE-VALUE           PIC 9(10) COMP-5.
+       01 WS-LE-BYTES.
+          05 WS-LE-BYTE OCCURS 4 TIMES PIC 9(3) COMP.
+       01 WS-SPLIT-REMAINDER    PIC 9(10) COMP-5.
+
+*> Position of the next byte to write into LS-OUTPUT-BUF
+       01 WS-OUT-POS            PIC 9(8) COMP-5.
+
+*> Stored-block bookkeeping - RFC 1951 caps a stored block's data at
+*> 65535 bytes, so input longer than that is split across blocks
+       01 WS-BLOCK-START        PIC 9(8) COMP-5.
+       01 WS-BLOCK-LEN          PIC 9(8) COMP-5.
+       01 WS-BLOCK-NLEN         PIC 9(8) COMP-5.
+       01 WS-MAX-BLOCK-LEN      PIC 9(8) COMP-5 VALUE 65535.
+       01 WS-BYTE-IDX           PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+*> Uncompressed response body and its length
+       01 LS-INPUT-BUF          PIC X(1048576).
+       01 LS-INPUT-LEN          PIC 9(8) COMP-5.
+*> Gzip-wrapped output and its length
+       01 LS-OUTPUT-BUF         PIC X(1048576).
+       01 LS-OUTPUT-LEN         PIC 9(8) COMP-5.
+
+       PROCEDURE DIVISION USING LS-INPUT-BUF LS-INPUT-LEN
+           LS-OUTPUT-BUF LS-OUTPUT-LEN.
+
+       MAIN-LOGIC.
+           MOVE LOW-VALUE TO LS-OUTPUT-BUF
+           MOVE 1 TO WS-OUT-POS
+
+           PERFORM WRITE-GZIP-HEADER
+           PERFORM WRITE-DEFLATE-STORED-BLOCKS
+           PERFORM COMPUTE-CRC32
+           PERFORM WRITE-GZIP-TRAILER
+
+           COMPUTE LS-OUTPUT-LEN = WS-OUT-POS - 1
+           GOBACK.
+
+*>       Fixed 10-byte gzip member header: magic ID1/ID2, CM=8
+*>       (deflate), FLG=0 (no extra fields/name/comment/CRC16),
+*>       MTIME=0 (not tracked), XFL=0, OS=255 (unknown).
+       WRITE-GZIP-HEADER.
+           MOVE X"1F" TO LS-OUTPUT-BUF(WS-OUT-POS:1)
+           MOVE X"8B" TO LS-OUTPUT-BUF(WS-OUT-POS + 1:1)
+           MOVE X"08" TO LS-OUTPUT-BUF(WS-OUT-POS + 2:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 3:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 4:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 5:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 6:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 7:1)
+           MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS + 8:1)
+           MOVE X"FF" TO LS-OUTPUT-BUF(WS-OUT-POS + 9:1)
+           ADD 10 TO WS-OUT-POS
+           .
+
+*>       Copy LS-INPUT-BUF into one or more DEFLATE "stored" blocks
+*>       (BTYPE 00 - no entropy coding, the raw bytes follow a
+*>       byte-aligned length header) - see the program banner for why
+*>       stored blocks are all this build can produce.
+       WRITE-DEFLATE-STORED-BLOCKS.
+           MOVE 1 TO WS-BLOCK-START
+           IF LS-INPUT-LEN = 0
+*>             An empty body is still one stored final block with a
+*>             zero-length payload.
+               MOVE X"01" TO LS-OUTPUT-BUF(WS-OUT-POS:1)
+               ADD 1 TO WS-OUT-POS
+               PERFORM WRITE-BLOCK-LEN-FIELDS
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-BLOCK-START > LS-INPUT-LEN
+               IF LS-INPUT-LEN - WS-BLOCK-START + 1 > WS-MAX-BLOCK-LEN
+                   MOVE WS-MAX-BLOCK-LEN TO WS-BLOCK-LEN
+               ELSE
+                   COMPUTE WS-BLOCK-LEN =
+                       LS-INPUT-LEN - WS-BLOCK-START + 1
+               END-IF
+
+*>             BFINAL is 1 only on the block carrying the last byte
+               IF WS-BLOCK-START + WS-BLOCK-LEN - 1 >= LS-INPUT-LEN
+                   MOVE X"01" TO LS-OUTPUT-BUF(WS-OUT-POS:1)
+               ELSE
+                   MOVE X"00" TO LS-OUTPUT-BUF(WS-OUT-POS:1)
+               END-IF
+               ADD 1 TO WS-OUT-POS
+
+               PERFORM WRITE-BLOCK-LEN-FIELDS
+
+               MOVE LS-INPUT-BUF(WS-BLOCK-START:WS-BLOCK-LEN)
+                   TO LS-OUTPUT-BUF(WS-OUT-POS:WS-BLOCK-LEN)
+               ADD WS-BLOCK-LEN TO WS-OUT-POS
+               ADD WS-BLOCK-LEN TO WS-BLOCK-START
+           END-PERFORM
+           .
+
+*>       Write this block's 2-byte LEN and 2-byte NLEN (NLEN is LEN's
+*>       ones-complement - plain arithmetic, no bitwise NOT needed:
+*>       for a 16-bit field that is just 65535 minus the value).
+       WRITE-BLOCK-LEN-FIELDS.
+           COMPUTE WS-BLOCK-NLEN = 65535 - WS-BLOCK-LEN
+
+           MOVE WS-BLOCK-LEN TO WS-LE-VALUE
+           PERFORM SPLIT-LE-16
+           MOVE WS-LE-BYTE(1) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(2) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+
+           MOVE WS-BLOCK-NLEN TO WS-LE-VALUE
+           PERFORM SPLIT-LE-16
+           MOVE WS-LE-BYTE(1) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(2) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           .
+
+*>       Move the one byte value currently in WS-BYTE-IDX (0-255) to
+*>       LS-OUTPUT-BUF at WS-OUT-POS and advance WS-OUT-POS.
+       MOVE-BYTE-TO-OUTPUT.
+           MOVE FUNCTION CHAR(WS-BYTE-IDX + 1)
+               TO LS-OUTPUT-BUF(WS-OUT-POS:1)
+           ADD 1 TO WS-OUT-POS
+           .
+
+*>       Split WS-LE-VALUE (0-65535) into WS-LE-BYTE(1)/(2), low byte
+*>       first, for a little-endian 16-bit field.
+       SPLIT-LE-16.
+           DIVIDE WS-LE-VALUE BY 256 GIVING WS-LE-BYTE(2)
+               REMAINDER WS-LE-BYTE(1)
+           .
+
+*>       Split WS-LE-VALUE (a 32-bit value) into WS-LE-BYTE(1)
+*>       THRU (4), low byte first, for a little-endian 32-bit field.
+       SPLIT-LE-32.
+           DIVIDE WS-LE-VALUE BY 256 GIVING WS-SPLIT-REMAINDER
+               REMAINDER WS-LE-BYTE(1)
+           DIVIDE WS-SPLIT-REMAINDER BY 256 GIVING WS-SPLIT-REMAINDER
+               REMAINDER WS-LE-BYTE(2)
+           DIVIDE WS-SPLIT-REMAINDER BY 256 GIVING WS-SPLIT-REMAINDER
+               REMAINDER WS-LE-BYTE(3)
+           MOVE WS-SPLIT-REMAINDER TO WS-LE-BYTE(4)
+           .
+
+*>       8-byte gzip trailer: CRC-32 of the uncompressed body, then
+*>       ISIZE (the uncompressed length, modulo 2**32).
+       WRITE-GZIP-TRAILER.
+           MOVE WS-CRC-REG TO WS-LE-VALUE
+           PERFORM SPLIT-LE-32
+           MOVE WS-LE-BYTE(1) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(2) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(3) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(4) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+
+           MOVE LS-INPUT-LEN TO WS-LE-VALUE
+           PERFORM SPLIT-LE-32
+           MOVE WS-LE-BYTE(1) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(2) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(3) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           MOVE WS-LE-BYTE(4) TO WS-BYTE-IDX
+           PERFORM MOVE-BYTE-TO-OUTPUT
+           .
+
+*>       Standard reflected CRC-32 over LS-INPUT-BUF(1:LS-INPUT-LEN),
+*>       left in WS-CRC-REG.
+       COMPUTE-CRC32.
+           MOVE WS-CRC-MASK TO WS-CRC-REG
+
+           PERFORM VARYING WS-BLOCK-START FROM 1 BY 1
+               UNTIL WS-BLOCK-START > LS-INPUT-LEN
+               COMPUTE WS-CRC-BYTE-VAL =
+                   FUNCTION ORD(LS-INPUT-BUF(WS-BLOCK-START:1)) - 1
+
+               MOVE WS-CRC-REG TO WS-XOR-A
+               MOVE WS-CRC-BYTE-VAL TO WS-XOR-B
+               PERFORM XOR32
+               MOVE WS-XOR-RESULT TO WS-CRC-REG
+
+               PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1 UNTIL WS-BYTE-IDX > 8
+                   DIVIDE WS-CRC-REG BY 2 GIVING WS-CRC-REG
+                       REMAINDER WS-CRC-LSB
+                   IF WS-CRC-LSB = 1
+                       MOVE WS-CRC-REG TO WS-XOR-A
+                       MOVE WS-CRC-POLY TO WS-XOR-B
+                       PERFORM XOR32
+                       MOVE WS-XOR-RESULT TO WS-CRC-REG
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE WS-CRC-REG TO WS-XOR-A
+           MOVE WS-CRC-MASK TO WS-XOR-B
+           PERFORM XOR32
+           MOVE WS-XOR-RESULT TO WS-CRC-REG
+           .
+
+*>       WS-XOR-RESULT = WS-XOR-A XOR WS-XOR-B (both treated as
+*>       32-bit unsigned values) - see the WORKING-STORAGE comment
+*>       above WS-XOR-A for how this avoids needing a bitwise
+*>       intrinsic.
+       XOR32.
+           MOVE 0 TO WS-XOR-RESULT
+           MOVE 1 TO WS-XOR-PLACE
+           MOVE WS-XOR-A TO WS-XOR-TEMP-A
+           MOVE WS-XOR-B TO WS-XOR-TEMP-B
+
+           PERFORM VARYING WS-XOR-IDX FROM 1 BY 1 UNTIL WS-XOR-IDX > 32
+               DIVIDE WS-XOR-TEMP-A BY 2 GIVING WS-XOR-TEMP-A
+                   REMAINDER WS-XOR-BIT-A
+               DIVIDE WS-XOR-TEMP-B BY 2 GIVING WS-XOR-TEMP-B
+                   REMAINDER WS-XOR-BIT-B
+
+               COMPUTE WS-XOR-BIT-R = FUNCTION MOD(WS-XOR-BIT-A + WS-XOR-BIT-B, 2)
+
+               IF WS-XOR-BIT-R = 1
+                   ADD WS-XOR-PLACE TO WS-XOR-RESULT
+               END-IF
+               MULTIPLY 2 BY WS-XOR-PLACE
+           END-PERFORM
+           .
