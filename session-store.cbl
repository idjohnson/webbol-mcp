@@ -0,0 +1,147 @@
+*> Persist MCP-SESSION across requests so an "initialize" call is
+*> still known about on the POSTs and SSE streams that follow it.
+*> Backed by a keyed SESSION-FILE rather than program WORKING-STORAGE
+*> since each request is handled as its own invocation.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSION-STORE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-FILE ASSIGN TO "mcp-sessions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SF-SESSION-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-FILE.
+       01  SESSION-FILE-REC.
+           05 SF-SESSION-ID         PIC X(36).
+           05 SF-INITIALIZED        PIC X.
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-FILE-STATUS            PIC XX.
+*> Pieces used to build a fresh, effectively-unique session id
+       01 WS-TIMESTAMP              PIC X(21).
+       01 WS-RANDOM-1               PIC 9(8).
+       01 WS-RANDOM-2               PIC 9(8).
+       01 WS-UUID-RAW               PIC X(32).
+       01 WS-IDX                    PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+*> "C" = create a new session, "V" = validate an existing one,
+*> "I" = mark an existing session initialized
+       01 LS-OPERATION               PIC X.
+*> Input for V/I, output (the freshly generated id) for C
+       01 LS-SESSION-ID              PIC X(36).
+*> 0 = success/found, 1 = not found or invalid
+       01 LS-RETURN-CODE             PIC 9.
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-SESSION-ID
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           EVALUATE LS-OPERATION
+               WHEN "C"
+                   PERFORM CREATE-SESSION
+               WHEN "V"
+                   PERFORM VALIDATE-SESSION
+               WHEN "I"
+                   PERFORM MARK-SESSION-INITIALIZED
+               WHEN OTHER
+                   MOVE 1 TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+*>       Open SESSION-FILE for update, creating it first if this is
+*>       the very first session anyone has ever asked to store.
+       OPEN-SESSION-FILE-IO.
+           OPEN I-O SESSION-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT SESSION-FILE
+               CLOSE SESSION-FILE
+               OPEN I-O SESSION-FILE
+           END-IF
+           .
+
+*>       Generate a fresh session id, write it to SESSION-FILE marked
+*>       not-yet-initialized, and hand the id back to the caller.
+       CREATE-SESSION.
+           PERFORM GENERATE-SESSION-ID
+           PERFORM OPEN-SESSION-FILE-IO
+
+           MOVE LS-SESSION-ID TO SF-SESSION-ID
+           MOVE "N" TO SF-INITIALIZED
+           WRITE SESSION-FILE-REC
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF
+
+           CLOSE SESSION-FILE
+           .
+
+*>       Confirm LS-SESSION-ID names a session SESSION-STORE knows
+*>       about.
+       VALIDATE-SESSION.
+           OPEN INPUT SESSION-FILE
+           IF WS-FILE-STATUS = "35"
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-SESSION-ID TO SF-SESSION-ID
+           READ SESSION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF
+
+           CLOSE SESSION-FILE
+           .
+
+*>       Flip SF-INITIALIZED to "Y" once the client's "initialized"
+*>       notification has come in for LS-SESSION-ID.
+       MARK-SESSION-INITIALIZED.
+           PERFORM OPEN-SESSION-FILE-IO
+           IF WS-FILE-STATUS = "35"
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-SESSION-ID TO SF-SESSION-ID
+           READ SESSION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE "Y" TO SF-INITIALIZED
+               REWRITE SESSION-FILE-REC
+           END-IF
+
+           CLOSE SESSION-FILE
+           .
+
+*>       Build a 36-character id (UUID-shaped, not RFC 4122 random)
+*>       out of the current timestamp and a random suffix, so two
+*>       sessions created in the same run never collide.
+       GENERATE-SESSION-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           COMPUTE WS-RANDOM-1 =
+               FUNCTION RANDOM(FUNCTION NUMVAL(WS-TIMESTAMP(9:6)))
+               * 99999999
+           COMPUTE WS-RANDOM-2 = FUNCTION RANDOM() * 99999999
+
+           MOVE WS-TIMESTAMP(1:16) TO WS-UUID-RAW(1:16)
+           MOVE WS-RANDOM-1 TO WS-UUID-RAW(17:8)
+           MOVE WS-RANDOM-2 TO WS-UUID-RAW(25:8)
+
+           STRING WS-UUID-RAW(1:8) "-" DELIMITED BY SIZE
+                  WS-UUID-RAW(9:4) "-" DELIMITED BY SIZE
+                  WS-UUID-RAW(13:4) "-" DELIMITED BY SIZE
+                  WS-UUID-RAW(17:4) "-" DELIMITED BY SIZE
+                  WS-UUID-RAW(21:12) DELIMITED BY SIZE
+                  INTO LS-SESSION-ID
+           END-STRING
+           .
