@@ -0,0 +1,402 @@
+*> Supervising daemon loop in front of HTTP-HANDLER.
+*>
+*> Every other entry point in this shop is a single stateless
+*> invocation per request - fine for a CGI-style front end, but it
+*> means there has never been anywhere for this server to stay "up"
+*> across requests, or to do anything special about a planned restart.
+*> WEB-DAEMON is that long-running process: it reads one control line
+*> per request off SYSIN (a front end hands it REQUEST lines naming
+*> the raw request/response files for one connection, the same way an
+*> operator would feed transaction cards to a batch job), keeps
+*> calling HTTP-HANDLER for as long as the control stream has work,
+*> and on a SHUTDOWN line (or the control stream simply closing)
+*> checkpoints whatever MCP-SESSION state SESSION-STORE is holding via
+*> SESSION-CHECKPOINT before it goes down, so the next startup's
+*> RESTORE-CHECKPOINT call picks those sessions back up.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEB-DAEMON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> One connection's raw HTTP request, named by a REQUEST control line
+           SELECT REQUEST-IN-FILE ASSIGN TO WS-REQUEST-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-FILE-STATUS.
+*> Where that connection's raw HTTP response is written back to
+           SELECT RESPONSE-OUT-FILE ASSIGN TO WS-RESPONSE-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+*> Read and written one byte per record so request/response bytes -
+*> CRLFs, embedded NULs in a gzipped body, anything - move across
+*> intact instead of being reinterpreted as line-oriented text.
+       FD  REQUEST-IN-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+       01  REQUEST-IN-REC        PIC X(1).
+
+       FD  RESPONSE-OUT-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+       01  RESPONSE-OUT-REC      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+*> Runtime settings (today just CFG-MAX-BODY-SIZE) loaded fresh from
+*> CONFIG-READER before each request, the same way HTTP-HANDLER does
+       COPY "config-structs.cpy".
+
+       01 WS-REQUEST-FILE-STATUS   PIC XX.
+       01 WS-RESPONSE-FILE-STATUS  PIC XX.
+
+*> Buffers used to drive one HTTP-HANDLER call per REQUEST control
+*> line - same shapes HTTP-HANDLER's own LINKAGE SECTION declares
+       01 WS-REQUEST-BUF        PIC X(8192).
+       01 WS-RESPONSE-BUF       PIC X(1048576).
+       01 WS-RESPONSE-LEN       PIC 9(8) COMP-5.
+       01 WS-CLIENT-ADDR        PIC X(45) VALUE SPACES.
+       01 WS-BYTE-IDX           PIC 9(8) COMP-5.
+
+*> Every byte READ-REQUEST-FILE actually pulled off the request file,
+*> whether or not it fit in WS-REQUEST-BUF - lets CHECK-BODY-SIZE tell
+*> a request that merely filled the buffer from one that overran it
+       01 WS-TOTAL-BYTES-READ   PIC 9(8) COMP-5.
+
+*> CFG-MAX-BODY-SIZE clamped to never exceed 8192, the fixed size of
+*> WS-REQUEST-BUF and every downstream LS-REQUEST-BUF/MCP-REQ-PARAMS
+*> this request could ever be copied into
+       01 WS-EFFECTIVE-MAX-BODY PIC 9(8) COMP-5.
+
+*> Position just past the blank line ending the request headers
+*> (i.e. total header length), found by FIND-HEADER-END
+       01 WS-HEADER-END-IDX     PIC 9(8) COMP-5.
+
+*> Working subscript shared by the header/Content-Length scanning
+*> paragraphs
+       01 WS-SCAN-POS           PIC 9(8) COMP-5.
+
+*> Position of "Content-Length:" within the headers, and the numeric
+*> value SCAN-CONTENT-LENGTH parses out of it
+       01 WS-CL-NAME-POS        PIC 9(8) COMP-5.
+       01 WS-CL-VALUE-LEN        PIC 9(4) COMP.
+       01 WS-CL-VALUE-STR       PIC X(10).
+       01 WS-PARSED-CONTENT-LENGTH PIC 9(8) COMP-5.
+
+*> Header length plus the Content-Length a client declared - compared
+*> against WS-EFFECTIVE-MAX-BODY even when the declared body never
+*> actually arrived, so a lying Content-Length is caught too
+       01 WS-IMPLIED-TOTAL      PIC 9(8) COMP-5.
+
+*> Set to "Y" by CHECK-BODY-SIZE when this request is too big to
+*> reassemble safely - PROCESS-ONE-REQUEST answers 413 instead of
+*> ever calling HTTP-HANDLER
+       01 WS-BODY-TOO-LARGE     PIC X VALUE "N".
+
+       01 WS-CRLF               PIC XX VALUE X"0D0A".
+*> Length of the literal JSON-RPC body BUILD-413-RESPONSE strings
+*> together, held the same way MCP-HANDLER holds WS-CONTENT-LEN so it
+*> can go into a Content-Length header via DELIMITED BY SPACE
+       01 WS-413-BODY-LEN       PIC X(10).
+
+*> One line of daemon control input - either
+*>   REQUEST <request-file> <response-file> <client-addr>
+*> or
+*>   SHUTDOWN
+       01 WS-CONTROL-LINE       PIC X(256).
+       01 WS-CONTROL-EOF        PIC X VALUE "N".
+       01 WS-SHUTDOWN-REQUESTED PIC X VALUE "N".
+
+*> Pieces used to tokenize WS-CONTROL-LINE - the same space-scanning
+*> technique MAIN-LOGIC in HTTP-HANDLER uses on its own request line
+       01 WS-TOKEN-START        PIC 9(4) COMP.
+       01 WS-TOKEN-POS          PIC 9(4) COMP.
+       01 WS-TOKEN-LEN          PIC 9(4) COMP.
+       01 WS-COMMAND            PIC X(10).
+       01 WS-REQUEST-FILE-NAME  PIC X(100).
+       01 WS-RESPONSE-FILE-NAME PIC X(100).
+
+       01 WS-CKPT-RETURN-CODE   PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+*>         Reload whatever session state a prior controlled shutdown
+*>         checkpointed before this run starts taking new requests
+           CALL "SESSION-CHECKPOINT" USING "R" WS-CKPT-RETURN-CODE
+           DISPLAY "WEB-DAEMON: startup complete, awaiting requests"
+
+           PERFORM UNTIL WS-CONTROL-EOF = "Y"
+               OR WS-SHUTDOWN-REQUESTED = "Y"
+               PERFORM READ-CONTROL-LINE
+               IF WS-CONTROL-EOF NOT = "Y"
+                   PERFORM HANDLE-CONTROL-LINE
+               END-IF
+           END-PERFORM
+
+*>         Checkpoint whatever sessions are still open so a restart
+*>         picks them back up, whether we got here via an explicit
+*>         SHUTDOWN line or the control stream simply closing
+           CALL "SESSION-CHECKPOINT" USING "S" WS-CKPT-RETURN-CODE
+           DISPLAY "WEB-DAEMON: shutdown checkpoint written"
+           GOBACK.
+
+*>       Pull the next control line off SYSIN, noting end-of-stream as
+*>       an implicit request to shut down cleanly.
+       READ-CONTROL-LINE.
+           MOVE SPACES TO WS-CONTROL-LINE
+           ACCEPT WS-CONTROL-LINE
+               ON EXCEPTION
+                   MOVE "Y" TO WS-CONTROL-EOF
+           END-ACCEPT
+           .
+
+*>       Act on one already-read WS-CONTROL-LINE.
+       HANDLE-CONTROL-LINE.
+           PERFORM PARSE-CONTROL-LINE
+           EVALUATE WS-COMMAND
+               WHEN "SHUTDOWN"
+                   MOVE "Y" TO WS-SHUTDOWN-REQUESTED
+               WHEN "REQUEST"
+                   PERFORM PROCESS-ONE-REQUEST
+               WHEN OTHER
+                   DISPLAY "WEB-DAEMON: ignoring control line '"
+                       WS-CONTROL-LINE(1:40) "'"
+           END-EVALUATE
+           .
+
+*>       Split WS-CONTROL-LINE into WS-COMMAND and, for REQUEST, the
+*>       request- and response-file names that follow it.
+       PARSE-CONTROL-LINE.
+           MOVE SPACES TO WS-COMMAND WS-REQUEST-FILE-NAME
+               WS-RESPONSE-FILE-NAME
+
+           MOVE 0 TO WS-TOKEN-LEN
+           INSPECT WS-CONTROL-LINE TALLYING WS-TOKEN-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-TOKEN-LEN > 0 AND WS-TOKEN-LEN <= 10
+               MOVE WS-CONTROL-LINE(1:WS-TOKEN-LEN) TO WS-COMMAND
+           END-IF
+
+           IF WS-COMMAND = "REQUEST"
+               COMPUTE WS-TOKEN-START = WS-TOKEN-LEN + 2
+               PERFORM FIND-NEXT-TOKEN-END
+               IF WS-TOKEN-LEN > 0
+                   MOVE WS-CONTROL-LINE(WS-TOKEN-START:WS-TOKEN-LEN)
+                       TO WS-REQUEST-FILE-NAME
+               END-IF
+
+               COMPUTE WS-TOKEN-START = WS-TOKEN-START + WS-TOKEN-LEN + 1
+               PERFORM FIND-NEXT-TOKEN-END
+               IF WS-TOKEN-LEN > 0
+                   MOVE WS-CONTROL-LINE(WS-TOKEN-START:WS-TOKEN-LEN)
+                       TO WS-RESPONSE-FILE-NAME
+               END-IF
+           END-IF
+           .
+
+*>       Starting from WS-TOKEN-START, set WS-TOKEN-LEN to the length
+*>       of the next space-delimited token in WS-CONTROL-LINE.
+       FIND-NEXT-TOKEN-END.
+           MOVE 0 TO WS-TOKEN-LEN
+           PERFORM VARYING WS-TOKEN-POS FROM WS-TOKEN-START BY 1
+               UNTIL WS-TOKEN-POS > 256
+               IF WS-CONTROL-LINE(WS-TOKEN-POS:1) = SPACE
+                   COMPUTE WS-TOKEN-LEN = WS-TOKEN-POS - WS-TOKEN-START
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*>       Read the named request file, hand it to HTTP-HANDLER exactly
+*>       as THTTP/CGI front ends would, and write the response back
+*>       out to the named response file - unless the request turns
+*>       out to be bigger than this server is willing to reassemble,
+*>       in which case answer 413 without ever calling HTTP-HANDLER.
+       PROCESS-ONE-REQUEST.
+           MOVE LOW-VALUE TO WS-REQUEST-BUF
+           MOVE 0 TO WS-RESPONSE-LEN
+           MOVE "127.0.0.1" TO WS-CLIENT-ADDR
+
+           PERFORM READ-REQUEST-FILE
+           PERFORM CHECK-BODY-SIZE
+
+           IF WS-BODY-TOO-LARGE = "Y"
+               PERFORM BUILD-413-RESPONSE
+           ELSE
+               CALL "HTTP-HANDLER" USING WS-REQUEST-BUF WS-RESPONSE-BUF
+                   WS-RESPONSE-LEN WS-CLIENT-ADDR
+           END-IF
+
+           PERFORM WRITE-RESPONSE-FILE
+           .
+
+*>       Slurp WS-REQUEST-FILE-NAME into WS-REQUEST-BUF one byte at a
+*>       time, so embedded CRLFs and spaces inside the request survive
+*>       intact (unlike a LINE SEQUENTIAL read, which would split the
+*>       request across several records instead of one buffer).
+*>       Every byte the front end wrote is counted in
+*>       WS-TOTAL-BYTES-READ even once WS-REQUEST-BUF itself is full,
+*>       so CHECK-BODY-SIZE can still see a request overran the buffer
+*>       instead of silently handing HTTP-HANDLER a truncated one.
+       READ-REQUEST-FILE.
+           MOVE 0 TO WS-BYTE-IDX
+           MOVE 0 TO WS-TOTAL-BYTES-READ
+           OPEN INPUT REQUEST-IN-FILE
+           IF WS-REQUEST-FILE-STATUS = "00"
+               PERFORM UNTIL WS-REQUEST-FILE-STATUS NOT = "00"
+                   READ REQUEST-IN-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-BYTES-READ
+                           IF WS-BYTE-IDX < 8192
+                               ADD 1 TO WS-BYTE-IDX
+                               MOVE REQUEST-IN-REC TO
+                                   WS-REQUEST-BUF(WS-BYTE-IDX:1)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REQUEST-IN-FILE
+           END-IF
+           .
+
+*>       Decide whether this request is too large to reassemble
+*>       safely. Two ways a request can be too big: it already
+*>       overran WS-REQUEST-BUF while READ-REQUEST-FILE was reading
+*>       it, or its headers declare a Content-Length whose implied
+*>       total (headers + body) exceeds the configured ceiling even
+*>       though the body attached to this read never actually arrived.
+*>       CFG-MAX-BODY-SIZE is clamped here to never exceed 8192, the
+*>       fixed size of WS-REQUEST-BUF and every LS-REQUEST-BUF/
+*>       MCP-REQ-PARAMS downstream of it - raising the ceiling past
+*>       that would take buffers this server has never resized.
+       CHECK-BODY-SIZE.
+           MOVE "N" TO WS-BODY-TOO-LARGE
+
+           CALL "CONFIG-READER" USING WEBBOL-CONFIG
+           MOVE CFG-MAX-BODY-SIZE TO WS-EFFECTIVE-MAX-BODY
+           IF WS-EFFECTIVE-MAX-BODY > 8192
+               OR WS-EFFECTIVE-MAX-BODY = 0
+               MOVE 8192 TO WS-EFFECTIVE-MAX-BODY
+           END-IF
+
+           IF WS-TOTAL-BYTES-READ > WS-EFFECTIVE-MAX-BODY
+               MOVE "Y" TO WS-BODY-TOO-LARGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-HEADER-END
+           IF WS-HEADER-END-IDX > 0
+               PERFORM SCAN-CONTENT-LENGTH
+               IF WS-PARSED-CONTENT-LENGTH > 0
+                   COMPUTE WS-IMPLIED-TOTAL =
+                       WS-HEADER-END-IDX + WS-PARSED-CONTENT-LENGTH
+                   IF WS-IMPLIED-TOTAL > WS-EFFECTIVE-MAX-BODY
+                       MOVE "Y" TO WS-BODY-TOO-LARGE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+*>       Find where the blank line ending the request headers falls
+*>       in WS-REQUEST-BUF, leaving WS-HEADER-END-IDX as the number of
+*>       bytes the headers (CRLFCRLF included) take up, or zero if no
+*>       such blank line was read yet.
+       FIND-HEADER-END.
+           MOVE 0 TO WS-HEADER-END-IDX
+           IF WS-BYTE-IDX >= 4
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-BYTE-IDX - 3
+                   IF WS-REQUEST-BUF(WS-SCAN-POS:4) = X"0D0A0D0A"
+                       COMPUTE WS-HEADER-END-IDX = WS-SCAN-POS + 3
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+*>       Pull the numeric value of the request's Content-Length
+*>       header, if any, out of WS-REQUEST-BUF(1:WS-HEADER-END-IDX),
+*>       the same manual substring scan HTTP-HANDLER's own
+*>       PARSE-HEADERS uses rather than an UNSTRING this shop has
+*>       never relied on.
+       SCAN-CONTENT-LENGTH.
+           MOVE 0 TO WS-PARSED-CONTENT-LENGTH
+           MOVE 0 TO WS-CL-NAME-POS
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > WS-HEADER-END-IDX - 14
+               IF WS-REQUEST-BUF(WS-SCAN-POS:15) = "Content-Length:"
+                   MOVE WS-SCAN-POS TO WS-CL-NAME-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CL-NAME-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*>         Skip the colon and any spaces after it to reach the value
+           COMPUTE WS-SCAN-POS = WS-CL-NAME-POS + 15
+           PERFORM UNTIL WS-SCAN-POS > WS-HEADER-END-IDX
+               OR WS-REQUEST-BUF(WS-SCAN-POS:1) NOT = SPACE
+               ADD 1 TO WS-SCAN-POS
+           END-PERFORM
+
+           MOVE 0 TO WS-CL-VALUE-LEN
+           MOVE SPACES TO WS-CL-VALUE-STR
+           PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+               UNTIL WS-SCAN-POS > WS-HEADER-END-IDX
+               OR WS-REQUEST-BUF(WS-SCAN-POS:1) = X"0D"
+               OR WS-CL-VALUE-LEN >= 10
+               ADD 1 TO WS-CL-VALUE-LEN
+               MOVE WS-REQUEST-BUF(WS-SCAN-POS:1)
+                   TO WS-CL-VALUE-STR(WS-CL-VALUE-LEN:1)
+           END-PERFORM
+
+           IF WS-CL-VALUE-LEN > 0
+               MOVE FUNCTION NUMVAL(WS-CL-VALUE-STR)
+                   TO WS-PARSED-CONTENT-LENGTH
+           END-IF
+           .
+
+*>       Build a literal "413 Payload Too Large" response, mirroring
+*>       the real-HTTP-status-plus-JSON-RPC-body shape MCP-HANDLER's
+*>       own BUILD-UNAUTHORIZED-ERROR uses for 401. -32001 is already
+*>       Unauthorized there, so this server's own over-limit error
+*>       uses the next free custom server-error code, -32003.
+       BUILD-413-RESPONSE.
+           MOVE 81 TO WS-413-BODY-LEN
+           MOVE LOW-VALUE TO WS-RESPONSE-BUF
+           STRING "HTTP/1.1 413 Payload Too Large" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-413-BODY-LEN DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  '{"jsonrpc":"2.0","id":null,"error":{"code":-32003,'
+                      DELIMITED BY SIZE
+                  '"message":"Payload too large"}}' DELIMITED BY SIZE
+                  INTO WS-RESPONSE-BUF
+           END-STRING
+
+           MOVE 0 TO WS-RESPONSE-LEN
+           INSPECT WS-RESPONSE-BUF TALLYING WS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           .
+
+*>       Write WS-RESPONSE-BUF(1:WS-RESPONSE-LEN) out to
+*>       WS-RESPONSE-FILE-NAME one byte at a time, for the same reason
+*>       READ-REQUEST-FILE reads one byte at a time.
+       WRITE-RESPONSE-FILE.
+           OPEN OUTPUT RESPONSE-OUT-FILE
+           IF WS-RESPONSE-FILE-STATUS = "00"
+               PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+                   UNTIL WS-BYTE-IDX > WS-RESPONSE-LEN
+                   MOVE WS-RESPONSE-BUF(WS-BYTE-IDX:1) TO
+                       RESPONSE-OUT-REC
+                   WRITE RESPONSE-OUT-REC
+               END-PERFORM
+               CLOSE RESPONSE-OUT-FILE
+           END-IF
+           .
