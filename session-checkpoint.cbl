@@ -0,0 +1,138 @@
+*> Snapshot SESSION-STORE's session table to a flat checkpoint file
+*> before a controlled shutdown, and replay it back on the next
+*> startup - see WEB-DAEMON. This is what lets a planned restart of
+*> the daemon keep every already-initialized MCP client's
+*> Mcp-Session-Id working instead of starting them all over.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSION-CHECKPOINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Same session file SESSION-STORE keeps, read/written sequentially
+*> here rather than by key - a checkpoint walks every session there
+*> is, not just one.
+           SELECT SESSION-FILE ASSIGN TO "mcp-sessions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SF-SESSION-ID
+               FILE STATUS IS WS-SESSION-FILE-STATUS.
+*> One line per checkpointed session: 36-byte session id immediately
+*> followed by its 1-byte initialized flag.
+           SELECT CHECKPOINT-FILE ASSIGN TO "mcp-sessions.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-FILE.
+       01  SESSION-FILE-REC.
+           05 SF-SESSION-ID         PIC X(36).
+           05 SF-INITIALIZED        PIC X.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC           PIC X(37).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SESSION-FILE-STATUS    PIC XX.
+       01 WS-CKPT-FILE-STATUS       PIC XX.
+
+       LINKAGE SECTION.
+*> "S" = save (checkpoint) the current session table,
+*> "R" = restore it from the last checkpoint written
+       01 LS-OPERATION               PIC X.
+*> 0 = success, 1 = failure
+       01 LS-RETURN-CODE             PIC 9.
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           EVALUATE LS-OPERATION
+               WHEN "S"
+                   PERFORM SAVE-CHECKPOINT
+               WHEN "R"
+                   PERFORM RESTORE-CHECKPOINT
+               WHEN OTHER
+                   MOVE 1 TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+*>       Walk every record in SESSION-FILE and write it out as one
+*>       line per session in CHECKPOINT-FILE. A SESSION-FILE that
+*>       does not exist yet just means there is nothing open to
+*>       checkpoint - not an error.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT SESSION-FILE
+           IF WS-SESSION-FILE-STATUS = "35"
+               CLOSE CHECKPOINT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-SESSION-FILE-STATUS NOT = "00"
+               READ SESSION-FILE NEXT RECORD
+               IF WS-SESSION-FILE-STATUS = "00"
+                   MOVE SF-SESSION-ID TO CHECKPOINT-REC(1:36)
+                   MOVE SF-INITIALIZED TO CHECKPOINT-REC(37:1)
+                   WRITE CHECKPOINT-REC
+               END-IF
+           END-PERFORM
+
+           CLOSE SESSION-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+*>       Replay every line CHECKPOINT-FILE has back into SESSION-FILE,
+*>       creating SESSION-FILE first if this is a from-scratch
+*>       startup. No checkpoint file at all just means there is
+*>       nothing to restore - not an error, same fail-open spirit as
+*>       CONFIG-READER/AUTH-CHECK elsewhere in this codebase.
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O SESSION-FILE
+           IF WS-SESSION-FILE-STATUS = "35"
+               OPEN OUTPUT SESSION-FILE
+               CLOSE SESSION-FILE
+               OPEN I-O SESSION-FILE
+           END-IF
+
+           PERFORM UNTIL WS-CKPT-FILE-STATUS NOT = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS = "00"
+                   PERFORM RESTORE-ONE-SESSION
+               END-IF
+           END-PERFORM
+
+           CLOSE SESSION-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+*>       Write CHECKPOINT-REC's session back into SESSION-FILE,
+*>       updating it in place if a session by that id is already
+*>       there (e.g. it never actually went away) rather than
+*>       duplicating it.
+       RESTORE-ONE-SESSION.
+           MOVE CHECKPOINT-REC(1:36) TO SF-SESSION-ID
+           READ SESSION-FILE
+               INVALID KEY
+                   MOVE CHECKPOINT-REC(37:1) TO SF-INITIALIZED
+                   WRITE SESSION-FILE-REC
+               NOT INVALID KEY
+                   MOVE CHECKPOINT-REC(37:1) TO SF-INITIALIZED
+                   REWRITE SESSION-FILE-REC
+           END-READ
+           .
