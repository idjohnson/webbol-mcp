@@ -0,0 +1,87 @@
+*> Read a static file from disk into FILE-BUFFER for HTTP-HANDLER.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-OPS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATIC-FILE ASSIGN TO LS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+*> Read one byte per record, the same way WEB-DAEMON reads its own
+*> request files - a LINE SEQUENTIAL record full of file content
+*> (not a fixed, space-padded field) has no reliable way to tell a
+*> real trailing pad from an ordinary space byte the file actually
+*> contains, and nearly every text file this server serves (HTML,
+*> CSS, JS, JSON) is full of those.
+       FD  STATIC-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+       01  STATIC-FILE-REC      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-FILE-STATUS        PIC XX.
+*> Maximum number of bytes FILE-OPS will place in LS-FILE-BUFFER,
+*> from LS-MAX-FILE-SIZE
+       01 WS-MAX-FILE-SIZE      PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+*> Fully-resolved path to the file to serve
+       01 LS-FILE-PATH          PIC X(512).
+*> Largest file this call will read, from WEBBOL-CONFIG
+       01 LS-MAX-FILE-SIZE      PIC 9(8) COMP-5.
+*> Raw file bytes read from disk
+       01 LS-FILE-BUFFER        PIC X(1048576).
+*> Number of bytes placed into LS-FILE-BUFFER
+       01 LS-FILE-SIZE          PIC 9(8) COMP-5.
+*> 0 = success, 1 = not found, 2 = file too large for the buffer
+       01 LS-RETURN-CODE        PIC 9.
+
+       PROCEDURE DIVISION USING LS-FILE-PATH LS-MAX-FILE-SIZE
+                                LS-FILE-BUFFER LS-FILE-SIZE
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 0 TO LS-FILE-SIZE
+           MOVE SPACES TO LS-FILE-BUFFER
+           MOVE LS-MAX-FILE-SIZE TO WS-MAX-FILE-SIZE
+
+           OPEN INPUT STATIC-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-FILE-LOOP
+
+           CLOSE STATIC-FILE
+           GOBACK.
+
+*> Read the file one byte at a time into LS-FILE-BUFFER, exactly as
+*> it sits on disk, until EOF or the buffer is full.
+       READ-FILE-LOOP.
+           READ STATIC-FILE
+               AT END
+                   MOVE "99" TO WS-FILE-STATUS
+           END-READ
+
+           PERFORM UNTIL WS-FILE-STATUS = "99"
+               IF LS-FILE-SIZE + 1 > WS-MAX-FILE-SIZE
+                   MOVE 2 TO LS-RETURN-CODE
+                   MOVE 0 TO LS-FILE-SIZE
+                   EXIT PARAGRAPH
+               END-IF
+
+               ADD 1 TO LS-FILE-SIZE
+               MOVE STATIC-FILE-REC TO LS-FILE-BUFFER(LS-FILE-SIZE:1)
+
+               READ STATIC-FILE
+                   AT END
+                       MOVE "99" TO WS-FILE-STATUS
+               END-READ
+           END-PERFORM
+           .
