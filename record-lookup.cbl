@@ -0,0 +1,94 @@
+*> Reads RECORDS-FILE, a keyed/indexed reference-data file, by a
+*> record id and hands the matching record's fields back to the
+*> caller. Backs the "lookup-record" MCP tool the way SESSION-STORE
+*> backs session persistence - a small indexed master file plus a
+*> program that knows how to read it, rather than anything held in
+*> this program's own WORKING-STORAGE across calls.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECORD-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORDS-FILE ASSIGN TO "records.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RF-RECORD-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORDS-FILE.
+       01  RECORDS-FILE-REC.
+           05 RF-RECORD-ID           PIC X(20).
+           05 RF-NAME                PIC X(60).
+           05 RF-DETAIL              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-FILE-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+*> Record id to look up
+       01 LS-RECORD-KEY              PIC X(20).
+*> Matching record's fields, filled in on a successful lookup
+       01 LS-RECORD-NAME             PIC X(60).
+       01 LS-RECORD-DETAIL           PIC X(120).
+*> 0 = record found, 1 = no record with that id
+       01 LS-RETURN-CODE             PIC 9.
+
+       PROCEDURE DIVISION USING LS-RECORD-KEY LS-RECORD-NAME
+                                LS-RECORD-DETAIL LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-RECORD-NAME
+           MOVE SPACES TO LS-RECORD-DETAIL
+
+           PERFORM OPEN-RECORDS-FILE-IO
+
+           MOVE LS-RECORD-KEY TO RF-RECORD-ID
+           READ RECORDS-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE RF-NAME TO LS-RECORD-NAME
+               MOVE RF-DETAIL TO LS-RECORD-DETAIL
+           END-IF
+
+           CLOSE RECORDS-FILE
+           GOBACK.
+
+*>       Open RECORDS-FILE for input, seeding it with this server's
+*>       sample catalog the first time anyone looks anything up.
+       OPEN-RECORDS-FILE-IO.
+           OPEN INPUT RECORDS-FILE
+           IF WS-FILE-STATUS = "35"
+               PERFORM SEED-RECORDS-FILE
+               OPEN INPUT RECORDS-FILE
+           END-IF
+           .
+
+*>       Create RECORDS-FILE and write its starter catalog. Ops can
+*>       add real records the same way - OPEN I-O, WRITE, CLOSE - this
+*>       is just enough for "lookup-record" to have something to find.
+       SEED-RECORDS-FILE.
+           OPEN OUTPUT RECORDS-FILE
+
+           MOVE "part001" TO RF-RECORD-ID
+           MOVE "Widget, 10mm" TO RF-NAME
+           MOVE "Standard 10mm widget, zinc-plated" TO RF-DETAIL
+           WRITE RECORDS-FILE-REC
+
+           MOVE "part002" TO RF-RECORD-ID
+           MOVE "Bracket, L-shaped" TO RF-NAME
+           MOVE "Steel L-bracket, 4 mounting holes" TO RF-DETAIL
+           WRITE RECORDS-FILE-REC
+
+           MOVE "part003" TO RF-RECORD-ID
+           MOVE "Gasket, rubber" TO RF-NAME
+           MOVE "Rubber gasket, fits 2in flange" TO RF-DETAIL
+           WRITE RECORDS-FILE-REC
+
+           CLOSE RECORDS-FILE
+           .
