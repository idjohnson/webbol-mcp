@@ -0,0 +1,92 @@
+*> URL-decode a request path (turns %XX escapes and "+" into the
+*> characters they represent) before it is handed to PATH-UTILS.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. URL-DECODE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*> Index into the encoded input path
+       01 WS-IN-INDEX          PIC 9(4) COMP.
+*> Index into the decoded output path
+       01 WS-OUT-INDEX         PIC 9(4) COMP.
+*> Length of the encoded input path
+       01 WS-IN-LEN            PIC 9(4) COMP.
+*> Two hex digits following a "%" escape
+       01 WS-HEX-PAIR          PIC XX.
+*> Numeric value of each hex digit (0-15) while decoding a pair
+       01 WS-HEX-DIGIT-1       PIC 9(2).
+       01 WS-HEX-DIGIT-2       PIC 9(2).
+*> Numeric value of the decoded hex byte (0-255)
+       01 WS-HEX-VALUE         PIC 9(3).
+
+       LINKAGE SECTION.
+*> Raw (possibly percent-encoded) request path
+       01 LS-ENCODED-PATH      PIC X(512).
+*> Decoded request path
+       01 LS-DECODED-PATH      PIC X(512).
+
+       PROCEDURE DIVISION USING LS-ENCODED-PATH LS-DECODED-PATH.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-DECODED-PATH
+           MOVE 0 TO WS-IN-LEN
+           INSPECT LS-ENCODED-PATH TALLYING WS-IN-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE 1 TO WS-OUT-INDEX
+           PERFORM VARYING WS-IN-INDEX FROM 1 BY 1
+               UNTIL WS-IN-INDEX > WS-IN-LEN
+               EVALUATE TRUE
+                   WHEN LS-ENCODED-PATH(WS-IN-INDEX:1) = "%" AND
+                        WS-IN-INDEX + 2 <= WS-IN-LEN
+                       MOVE LS-ENCODED-PATH(WS-IN-INDEX + 1:2)
+                           TO WS-HEX-PAIR
+                       PERFORM DECODE-HEX-PAIR
+                       MOVE FUNCTION CHAR(WS-HEX-VALUE + 1)
+                           TO LS-DECODED-PATH(WS-OUT-INDEX:1)
+                       ADD 2 TO WS-IN-INDEX
+                       ADD 1 TO WS-OUT-INDEX
+                   WHEN LS-ENCODED-PATH(WS-IN-INDEX:1) = "+"
+                       MOVE SPACE TO LS-DECODED-PATH(WS-OUT-INDEX:1)
+                       ADD 1 TO WS-OUT-INDEX
+                   WHEN OTHER
+                       MOVE LS-ENCODED-PATH(WS-IN-INDEX:1)
+                           TO LS-DECODED-PATH(WS-OUT-INDEX:1)
+                       ADD 1 TO WS-OUT-INDEX
+               END-EVALUATE
+           END-PERFORM
+
+           GOBACK.
+
+*> Convert a two-character hex string (WS-HEX-PAIR) into its
+*> numeric byte value (WS-HEX-VALUE), 0-255.
+       DECODE-HEX-PAIR.
+           EVALUATE WS-HEX-PAIR(1:1)
+               WHEN "0" THRU "9"
+                   COMPUTE WS-HEX-DIGIT-1 =
+                       FUNCTION ORD(WS-HEX-PAIR(1:1)) - FUNCTION ORD("0")
+               WHEN "A" THRU "F"
+                   COMPUTE WS-HEX-DIGIT-1 =
+                       FUNCTION ORD(WS-HEX-PAIR(1:1)) - FUNCTION ORD("A") + 10
+               WHEN "a" THRU "f"
+                   COMPUTE WS-HEX-DIGIT-1 =
+                       FUNCTION ORD(WS-HEX-PAIR(1:1)) - FUNCTION ORD("a") + 10
+               WHEN OTHER
+                   MOVE 0 TO WS-HEX-DIGIT-1
+           END-EVALUATE
+           EVALUATE WS-HEX-PAIR(2:1)
+               WHEN "0" THRU "9"
+                   COMPUTE WS-HEX-DIGIT-2 =
+                       FUNCTION ORD(WS-HEX-PAIR(2:1)) - FUNCTION ORD("0")
+               WHEN "A" THRU "F"
+                   COMPUTE WS-HEX-DIGIT-2 =
+                       FUNCTION ORD(WS-HEX-PAIR(2:1)) - FUNCTION ORD("A") + 10
+               WHEN "a" THRU "f"
+                   COMPUTE WS-HEX-DIGIT-2 =
+                       FUNCTION ORD(WS-HEX-PAIR(2:1)) - FUNCTION ORD("a") + 10
+               WHEN OTHER
+                   MOVE 0 TO WS-HEX-DIGIT-2
+           END-EVALUATE
+           COMPUTE WS-HEX-VALUE = WS-HEX-DIGIT-1 * 16 + WS-HEX-DIGIT-2
+           .
+
