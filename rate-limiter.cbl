@@ -0,0 +1,85 @@
+*> Tracks how many requests each client address has made in the
+*> current one-minute window, backed by a keyed RATE-LIMIT-FILE the
+*> same way SESSION-STORE backs MCP-SESSION - each request is its own
+*> invocation, so the count has to live in a file, not in this
+*> program's own WORKING-STORAGE.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-LIMITER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-LIMIT-FILE ASSIGN TO "rate-limit.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RL-CLIENT-ADDR
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-LIMIT-FILE.
+       01  RATE-LIMIT-REC.
+           05 RL-CLIENT-ADDR         PIC X(45).
+*> Minute this client's count was last reset, YYYYMMDDHHMM
+           05 RL-WINDOW              PIC X(12).
+           05 RL-COUNT               PIC 9(6) COMP.
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-FILE-STATUS             PIC XX.
+*> This minute, YYYYMMDDHHMM, taken off FUNCTION CURRENT-DATE
+       01 WS-CURRENT-WINDOW          PIC X(12).
+       01 WS-RAW-DATE                PIC X(21).
+
+       LINKAGE SECTION.
+*> Address of the client making this request
+       01 LS-CLIENT-ADDR             PIC X(45).
+*> Requests a client may make per window before being rejected
+       01 LS-RATE-LIMIT-PER-MIN      PIC 9(6) COMP.
+*> 0 = request allowed, 1 = client is over its limit for this window
+       01 LS-RETURN-CODE             PIC 9.
+
+       PROCEDURE DIVISION USING LS-CLIENT-ADDR LS-RATE-LIMIT-PER-MIN
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-RAW-DATE
+           MOVE WS-RAW-DATE(1:12) TO WS-CURRENT-WINDOW
+
+           PERFORM OPEN-RATE-LIMIT-FILE-IO
+
+           MOVE LS-CLIENT-ADDR TO RL-CLIENT-ADDR
+           READ RATE-LIMIT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE LS-CLIENT-ADDR TO RL-CLIENT-ADDR
+               MOVE WS-CURRENT-WINDOW TO RL-WINDOW
+               MOVE 1 TO RL-COUNT
+               WRITE RATE-LIMIT-REC
+           ELSE
+               IF RL-WINDOW NOT = WS-CURRENT-WINDOW
+                   MOVE WS-CURRENT-WINDOW TO RL-WINDOW
+                   MOVE 1 TO RL-COUNT
+               ELSE
+                   ADD 1 TO RL-COUNT
+                   IF RL-COUNT > LS-RATE-LIMIT-PER-MIN
+                       MOVE 1 TO LS-RETURN-CODE
+                   END-IF
+               END-IF
+               REWRITE RATE-LIMIT-REC
+           END-IF
+
+           CLOSE RATE-LIMIT-FILE
+           GOBACK.
+
+*>       Open RATE-LIMIT-FILE for update, creating it first if this
+*>       is the very first request anyone has ever made.
+       OPEN-RATE-LIMIT-FILE-IO.
+           OPEN I-O RATE-LIMIT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT RATE-LIMIT-FILE
+               CLOSE RATE-LIMIT-FILE
+               OPEN I-O RATE-LIMIT-FILE
+           END-IF
+           .
