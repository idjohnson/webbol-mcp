@@ -0,0 +1,446 @@
+*> Daily operations report off ACCESS-LOG-FILE (see HTTP-HANDLER's
+*> WRITE-ACCESS-LOG): request counts by path, a breakdown of status
+*> codes, the top paths returning 404, and total bytes served. Run
+*> this the same way the rest of this shop's batch window runs its
+*> end-of-day reports, once access.log has a day's requests in it.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEBSTATS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "webstats.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-REC       PIC X(256).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status codes from the last file operation
+       01 WS-LOG-FILE-STATUS    PIC XX.
+       01 WS-RPT-FILE-STATUS    PIC XX.
+
+*> How many distinct paths this run will track; the busiest sites
+*> will have more distinct paths than this, in which case the
+*> overflow is folded into WS-OTHER-PATH-COUNT/-BYTES rather than
+*> silently dropped from the totals.
+       01 WS-MAX-PATHS          PIC 9(4) COMP VALUE 200.
+       01 WS-PATH-STATS.
+          05 WS-PATH-ENTRY OCCURS 200 TIMES.
+             10 WS-PATH-NAME    PIC X(512).
+             10 WS-PATH-COUNT   PIC 9(8) COMP.
+             10 WS-PATH-404     PIC 9(8) COMP.
+       01 WS-PATH-COUNT-USED    PIC 9(4) COMP VALUE 0.
+       01 WS-PATH-IDX           PIC 9(4) COMP.
+       01 WS-FOUND-PATH-IDX     PIC 9(4) COMP.
+
+*> Distinct paths beyond WS-MAX-PATHS and their 404s, so the totals
+*> this report prints still add up even once the path table is full
+       01 WS-OTHER-PATH-COUNT   PIC 9(8) COMP VALUE 0.
+       01 WS-OTHER-404-COUNT    PIC 9(8) COMP VALUE 0.
+
+*> Status-code breakdown - this server's documented response codes,
+*> plus a catch-all for anything else WRITE-ACCESS-LOG ever logs
+       01 WS-COUNT-200          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-204          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-400          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-403          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-404          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-413          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-429          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-500          PIC 9(8) COMP VALUE 0.
+       01 WS-COUNT-OTHER        PIC 9(8) COMP VALUE 0.
+
+       01 WS-TOTAL-REQUESTS     PIC 9(8) COMP VALUE 0.
+       01 WS-TOTAL-BYTES        PIC 9(12) COMP VALUE 0.
+
+*> How many of the busiest 404 paths to list in the report
+       01 WS-TOP-N              PIC 9(2) COMP VALUE 5.
+       01 WS-TOP-404-PATHS.
+          05 WS-TOP-404-ENTRY OCCURS 5 TIMES.
+             10 WS-TOP-404-NAME  PIC X(512).
+             10 WS-TOP-404-COUNT PIC 9(8) COMP.
+       01 WS-TOP-IDX            PIC 9(2) COMP.
+       01 WS-SCAN-IDX           PIC 9(4) COMP.
+       01 WS-BEST-IDX           PIC 9(4) COMP.
+       01 WS-BEST-COUNT         PIC 9(8) COMP.
+
+*> Fields used while parsing one access.log line, of the form
+*>    [YYYY-MM-DD HH:MM:SS] "METHOD /path" STATUS BYTES
+       01 WS-LINE-LEN           PIC 9(4) COMP.
+       01 WS-QUOTE-POS          PIC 9(4) COMP.
+       01 WS-REST-START         PIC 9(4) COMP.
+       01 WS-REST-LEN           PIC 9(4) COMP.
+       01 WS-METHOD-PATH        PIC X(256).
+       01 WS-METHOD-PATH-LEN    PIC 9(4) COMP.
+       01 WS-SP-POS             PIC 9(4) COMP.
+       01 WS-LOG-PATH           PIC X(512).
+       01 WS-LOG-STATUS         PIC X(3).
+       01 WS-LOG-BYTES-STR      PIC X(10).
+       01 WS-LOG-BYTES          PIC 9(8) COMP.
+
+*> Scratch fields used while printing WS-TOTAL-BYTES/path counts as
+*> right-justified text onto REPORT-REC
+       01 WS-EDIT-8             PIC Z(7)9.
+       01 WS-EDIT-12            PIC Z(11)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM READ-ACCESS-LOG
+           PERFORM RANK-TOP-404-PATHS
+           PERFORM WRITE-REPORT
+           STOP RUN.
+
+*>       Read every line of ACCESS-LOG-FILE, tallying totals, the
+*>       status-code breakdown, and per-path counts as it goes.
+       READ-ACCESS-LOG.
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "WEBSTATS: no access.log found - nothing to report"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-LOG-FILE-STATUS = "99"
+               READ ACCESS-LOG-FILE
+                   AT END
+                       MOVE "99" TO WS-LOG-FILE-STATUS
+               END-READ
+
+               IF WS-LOG-FILE-STATUS NOT = "99"
+                   PERFORM PARSE-LOG-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE ACCESS-LOG-FILE
+           .
+
+*>       Pull REQUEST-PATH, the status code, and the byte count out
+*>       of one ACCESS-LOG-REC and fold them into the running totals.
+*>       Line format (see HTTP-HANDLER's WRITE-ACCESS-LOG):
+*>           [YYYY-MM-DD HH:MM:SS] "METHOD /path" STATUS BYTES
+       PARSE-LOG-LINE.
+           IF ACCESS-LOG-REC = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+*>         Find the opening quote that starts "METHOD /path"
+           MOVE 0 TO WS-QUOTE-POS
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > 256
+               IF ACCESS-LOG-REC(WS-SCAN-IDX:1) = '"'
+                   MOVE WS-SCAN-IDX TO WS-QUOTE-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-QUOTE-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*>         Find the closing quote ending "METHOD /path"
+           MOVE 0 TO WS-REST-START
+           COMPUTE WS-REST-LEN = WS-QUOTE-POS + 1
+           PERFORM VARYING WS-SCAN-IDX FROM WS-REST-LEN BY 1
+               UNTIL WS-SCAN-IDX > 256
+               IF ACCESS-LOG-REC(WS-SCAN-IDX:1) = '"'
+                   MOVE WS-SCAN-IDX TO WS-REST-START
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-REST-START = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-METHOD-PATH-LEN =
+               WS-REST-START - WS-QUOTE-POS - 1
+           IF WS-METHOD-PATH-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-METHOD-PATH
+           MOVE ACCESS-LOG-REC(WS-QUOTE-POS + 1:WS-METHOD-PATH-LEN)
+               TO WS-METHOD-PATH
+
+*>         Split "METHOD /path" on its first space
+           MOVE 0 TO WS-SP-POS
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-METHOD-PATH-LEN
+               IF WS-METHOD-PATH(WS-SCAN-IDX:1) = SPACE
+                   MOVE WS-SCAN-IDX TO WS-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-SP-POS = 0 OR WS-SP-POS >= WS-METHOD-PATH-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-LOG-PATH
+           MOVE WS-METHOD-PATH(WS-SP-POS + 1:WS-METHOD-PATH-LEN - WS-SP-POS)
+               TO WS-LOG-PATH
+
+*>         Closing quote is followed by a space, then STATUS, then a
+*>         space, then BYTES - WS-REST-START currently holds the
+*>         closing quote's position.
+           MOVE ACCESS-LOG-REC(WS-REST-START + 2:3) TO WS-LOG-STATUS
+
+*>         Find the end of the BYTES token (next space, or end of
+*>         the record if this was the last line written)
+           COMPUTE WS-REST-LEN = WS-REST-START + 6
+           MOVE 0 TO WS-QUOTE-POS
+           PERFORM VARYING WS-SCAN-IDX FROM WS-REST-LEN BY 1
+               UNTIL WS-SCAN-IDX > 256
+               IF ACCESS-LOG-REC(WS-SCAN-IDX:1) = SPACE
+                   MOVE WS-SCAN-IDX TO WS-QUOTE-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-QUOTE-POS = 0
+               MOVE 257 TO WS-QUOTE-POS
+           END-IF
+
+           MOVE SPACES TO WS-LOG-BYTES-STR
+           COMPUTE WS-LINE-LEN = WS-QUOTE-POS - WS-REST-LEN
+           IF WS-LINE-LEN > 0 AND WS-LINE-LEN <= 10
+               MOVE ACCESS-LOG-REC(WS-REST-LEN:WS-LINE-LEN)
+                   TO WS-LOG-BYTES-STR
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-LOG-BYTES-STR) TO WS-LOG-BYTES
+
+           ADD 1 TO WS-TOTAL-REQUESTS
+           ADD WS-LOG-BYTES TO WS-TOTAL-BYTES
+
+           EVALUATE WS-LOG-STATUS
+               WHEN "200" ADD 1 TO WS-COUNT-200
+               WHEN "204" ADD 1 TO WS-COUNT-204
+               WHEN "400" ADD 1 TO WS-COUNT-400
+               WHEN "403" ADD 1 TO WS-COUNT-403
+               WHEN "404" ADD 1 TO WS-COUNT-404
+               WHEN "413" ADD 1 TO WS-COUNT-413
+               WHEN "429" ADD 1 TO WS-COUNT-429
+               WHEN "500" ADD 1 TO WS-COUNT-500
+               WHEN OTHER ADD 1 TO WS-COUNT-OTHER
+           END-EVALUATE
+
+           PERFORM RECORD-PATH-HIT
+           .
+
+*>       Find WS-LOG-PATH in WS-PATH-STATS (adding it if this is the
+*>       first time it's been seen and there's still room), and
+*>       update its request count and, if this hit was a 404, its
+*>       404 count.
+       RECORD-PATH-HIT.
+           MOVE 0 TO WS-FOUND-PATH-IDX
+           PERFORM VARYING WS-PATH-IDX FROM 1 BY 1
+               UNTIL WS-PATH-IDX > WS-PATH-COUNT-USED
+               IF WS-PATH-NAME(WS-PATH-IDX) = WS-LOG-PATH
+                   MOVE WS-PATH-IDX TO WS-FOUND-PATH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-PATH-IDX = 0
+               AND WS-PATH-COUNT-USED < WS-MAX-PATHS
+               ADD 1 TO WS-PATH-COUNT-USED
+               MOVE WS-LOG-PATH TO WS-PATH-NAME(WS-PATH-COUNT-USED)
+               MOVE 0 TO WS-PATH-COUNT(WS-PATH-COUNT-USED)
+               MOVE 0 TO WS-PATH-404(WS-PATH-COUNT-USED)
+               MOVE WS-PATH-COUNT-USED TO WS-FOUND-PATH-IDX
+           END-IF
+
+           IF WS-FOUND-PATH-IDX = 0
+               ADD 1 TO WS-OTHER-PATH-COUNT
+               IF WS-LOG-STATUS = "404"
+                   ADD 1 TO WS-OTHER-404-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-PATH-COUNT(WS-FOUND-PATH-IDX)
+               IF WS-LOG-STATUS = "404"
+                   ADD 1 TO WS-PATH-404(WS-FOUND-PATH-IDX)
+               END-IF
+           END-IF
+           .
+
+*>       Select the WS-TOP-N paths with the highest 404 counts out of
+*>       WS-PATH-STATS into WS-TOP-404-PATHS, highest first. A simple
+*>       selection scan is plenty for WS-MAX-PATHS entries.
+       RANK-TOP-404-PATHS.
+           INITIALIZE WS-TOP-404-PATHS
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+               UNTIL WS-TOP-IDX > WS-TOP-N
+               MOVE 0 TO WS-BEST-IDX
+               MOVE 0 TO WS-BEST-COUNT
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-PATH-COUNT-USED
+                   IF WS-PATH-404(WS-SCAN-IDX) > WS-BEST-COUNT
+                       MOVE WS-SCAN-IDX TO WS-BEST-IDX
+                       MOVE WS-PATH-404(WS-SCAN-IDX) TO WS-BEST-COUNT
+                   END-IF
+               END-PERFORM
+
+               IF WS-BEST-IDX = 0 OR WS-BEST-COUNT = 0
+                   EXIT PERFORM
+               END-IF
+
+               MOVE WS-PATH-NAME(WS-BEST-IDX) TO WS-TOP-404-NAME(WS-TOP-IDX)
+               MOVE WS-BEST-COUNT TO WS-TOP-404-COUNT(WS-TOP-IDX)
+*>             Zero this entry's count so the next pass picks the
+*>             next-highest instead of picking the same path again
+               MOVE 0 TO WS-PATH-404(WS-BEST-IDX)
+           END-PERFORM
+           .
+
+*>       Write the formatted webstats.rpt report from the totals
+*>       this run accumulated.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "WEBSTATS - Daily Operations Report" TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE "===================================" TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-TOTAL-REQUESTS TO WS-EDIT-8
+           STRING "Total requests: " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-TOTAL-BYTES TO WS-EDIT-12
+           STRING "Total bytes served: " FUNCTION TRIM(WS-EDIT-12)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE "Status code breakdown:" TO REPORT-REC
+           WRITE REPORT-REC
+           PERFORM WRITE-STATUS-LINE-200
+           PERFORM WRITE-STATUS-LINE-204
+           PERFORM WRITE-STATUS-LINE-400
+           PERFORM WRITE-STATUS-LINE-403
+           PERFORM WRITE-STATUS-LINE-404
+           PERFORM WRITE-STATUS-LINE-413
+           PERFORM WRITE-STATUS-LINE-429
+           PERFORM WRITE-STATUS-LINE-500
+           PERFORM WRITE-STATUS-LINE-OTHER
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE "Request counts by path:" TO REPORT-REC
+           WRITE REPORT-REC
+           PERFORM VARYING WS-PATH-IDX FROM 1 BY 1
+               UNTIL WS-PATH-IDX > WS-PATH-COUNT-USED
+               PERFORM WRITE-PATH-LINE
+           END-PERFORM
+           IF WS-OTHER-PATH-COUNT > 0
+               MOVE WS-OTHER-PATH-COUNT TO WS-EDIT-8
+               STRING "  (other paths, table full): "
+                   FUNCTION TRIM(WS-EDIT-8)
+                   DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+           END-IF
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE "Top paths returning 404:" TO REPORT-REC
+           WRITE REPORT-REC
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+               UNTIL WS-TOP-IDX > WS-TOP-N
+               IF WS-TOP-404-COUNT(WS-TOP-IDX) > 0
+                   PERFORM WRITE-TOP-404-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "WEBSTATS: report written to webstats.rpt"
+           .
+
+       WRITE-STATUS-LINE-200.
+           MOVE WS-COUNT-200 TO WS-EDIT-8
+           STRING "  200 OK................... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-204.
+           MOVE WS-COUNT-204 TO WS-EDIT-8
+           STRING "  204 No Content........... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-400.
+           MOVE WS-COUNT-400 TO WS-EDIT-8
+           STRING "  400 Bad Request.......... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-403.
+           MOVE WS-COUNT-403 TO WS-EDIT-8
+           STRING "  403 Forbidden............ " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-404.
+           MOVE WS-COUNT-404 TO WS-EDIT-8
+           STRING "  404 Not Found............ " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-413.
+           MOVE WS-COUNT-413 TO WS-EDIT-8
+           STRING "  413 Payload Too Large.... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-429.
+           MOVE WS-COUNT-429 TO WS-EDIT-8
+           STRING "  429 Too Many Requests.... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-500.
+           MOVE WS-COUNT-500 TO WS-EDIT-8
+           STRING "  500 Internal Server Error " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+       WRITE-STATUS-LINE-OTHER.
+           MOVE WS-COUNT-OTHER TO WS-EDIT-8
+           STRING "  other.................... " FUNCTION TRIM(WS-EDIT-8)
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           .
+
+       WRITE-PATH-LINE.
+           MOVE WS-PATH-COUNT(WS-PATH-IDX) TO WS-EDIT-8
+           MOVE SPACES TO REPORT-REC
+           STRING "  " FUNCTION TRIM(WS-PATH-NAME(WS-PATH-IDX))
+                      DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EDIT-8) DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           .
+
+       WRITE-TOP-404-LINE.
+           MOVE WS-TOP-404-COUNT(WS-TOP-IDX) TO WS-EDIT-8
+           MOVE SPACES TO REPORT-REC
+           STRING "  " FUNCTION TRIM(WS-TOP-404-NAME(WS-TOP-IDX))
+                      DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EDIT-8) DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           .
