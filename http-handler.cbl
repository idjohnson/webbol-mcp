@@ -2,12 +2,36 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. HTTP-HANDLER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> One combined-log-style line per request handled, appended as
+*> each response is built
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+*> One line per path-traversal attempt PATH-UTILS blocked
+           SELECT SECURITY-AUDIT-LOG ASSIGN TO "security-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-REC       PIC X(256).
+
+       FD  SECURITY-AUDIT-LOG.
+       01  SECURITY-AUDIT-REC   PIC X(512).
+
        WORKING-STORAGE SECTION.
 *> Include HTTP request/response data structures
        COPY "http-structs.cpy".
 *> Include file handling data structures
        COPY "file-structs.cpy".
+*> Include the parsed-header table passed down to MCP-HANDLER
+       COPY "header-structs.cpy".
+*> Include the runtime settings CONFIG-READER loads once per request
+       COPY "config-structs.cpy".
 
 *> General purpose index for string operations (binary for efficiency)
        01 WS-INDEX             PIC 9(4) COMP.
@@ -23,27 +47,114 @@ IDENTIFICATION DIVISION.
        01 WS-CRLF              PIC XX VALUE X"0D0A".
 *> Decoded path after URL decoding (converts %20 to space, etc.)
        01 WS-DECODED-PATH      PIC X(512).
-       
+
+*> Fields used while detecting a directory request (one ending in
+*> "/") and appending CFG-INDEX-DOC to it, or falling back to a
+*> generated directory-listing page when that document doesn't exist
+       01 WS-DECODED-LEN       PIC 9(4) COMP.
+       01 WS-SANITIZED-LEN     PIC 9(4) COMP.
+       01 WS-IS-DIR-REQUEST    PIC X VALUE "N".
+       01 WS-DIRLIST-BODY      PIC X(1024).
+       01 WS-DIRLIST-LEN       PIC 9(8) COMP-5.
+
+*> Fields used while parsing headers out of LS-REQUEST-BUF into
+*> HEADER-TABLE
+       01 WS-REQUEST-LEN       PIC 9(8) COMP-5.
+       01 WS-HDR-LINE-START    PIC 9(8) COMP-5.
+       01 WS-HDR-LINE-LEN      PIC 9(8) COMP-5.
+       01 WS-HDR-COLON-POS     PIC 9(8) COMP-5.
+       01 WS-HDR-VALUE-START   PIC 9(8) COMP-5.
+       01 WS-HDR-VALUE-LEN     PIC 9(8) COMP-5.
+
+*> Fields used while streaming a file back as a chunked response
+*> (Transfer-Encoding: chunked) instead of a single Content-Length
+*> body, so files over WS-CHUNK-THRESHOLD don't have to fit whole
+*> inside one flat, un-chunked response.
+       01 WS-CHUNK-THRESHOLD   PIC 9(8) COMP-5 VALUE 65536.
+       01 WS-CHUNK-SIZE        PIC 9(8) COMP-5 VALUE 16384.
+       01 WS-RESP-PTR          PIC 9(8) COMP-5.
+       01 WS-CHUNK-START       PIC 9(8) COMP-5.
+       01 WS-CHUNK-LEN         PIC 9(8) COMP-5.
+*> Set to "Y" if chunk framing overhead overflows LS-RESPONSE-BUF
+       01 WS-CHUNK-OVERFLOW    PIC X VALUE "N".
+*> Scratch fields for TO-HEX's decimal-to-hex conversion
+       01 WS-HEX-DIGITS-TABLE  PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-HEX-NUM           PIC 9(8) COMP-5.
+       01 WS-HEX-WORK          PIC 9(8) COMP-5.
+       01 WS-HEX-DIGIT         PIC 9(2) COMP.
+       01 WS-HEX-BUF           PIC X(8).
+       01 WS-HEX-STR           PIC X(8).
+       01 WS-HEX-POS           PIC 9(2) COMP.
+       01 WS-HEX-I             PIC 9(2) COMP.
+
+*> Fields used while writing ACCESS-LOG-FILE
+*> GnuCOBOL/ISO file status code from the last log file operation
+       01 WS-LOG-FILE-STATUS   PIC XX.
+*> Status code of the response just built, set by each
+*> BUILD-nnn-RESPONSE paragraph before it calls WRITE-ACCESS-LOG
+       01 WS-LOG-STATUS        PIC X(3).
+*> Current timestamp, formatted for the access log
+       01 WS-LOG-RAW-DATE      PIC X(21).
+       01 WS-LOG-TIMESTAMP     PIC X(19).
+       01 WS-LOG-LEN-STR       PIC X(10).
+
+*> Fields used while writing SECURITY-AUDIT-LOG
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+
+*> 0 = client is within its rate limit, 1 = over limit for this window
+       01 WS-RATE-RETURN-CODE  PIC 9.
+
+*> Fields used to look up a single header's value out of
+*> HEADER-TABLE - see FIND-HEADER-VALUE
+       01 WS-HDR-LOOKUP-NAME    PIC X(40).
+       01 WS-HDR-LOOKUP-VALUE   PIC X(256).
+       01 WS-HDR-LOOKUP-FOUND   PIC 9.
+*> Subscript used to walk HEADER-ENTRY in FIND-HEADER-VALUE
+       01 WS-HDR-IDX            PIC 9(2) COMP.
+
+*> Fields used to gzip-compress a compressible response body when
+*> the client's Accept-Encoding says it will take one - see
+*> COMPRESS-UTILS, called from BUILD-200-RESPONSE
+       01 WS-CLIENT-ACCEPTS-GZIP PIC X VALUE "N".
+       01 WS-MIME-IS-COMPRESSIBLE PIC X VALUE "N".
+       01 WS-COMPRESSED-BUF    PIC X(1048576).
+       01 WS-COMPRESSED-LEN    PIC 9(8) COMP-5.
+
 *> Parameters passed from calling program
        LINKAGE SECTION.
 *> HTTP request data received from client (8KB max)
        01 LS-REQUEST-BUF       PIC X(8192).
 *> Buffer for building HTTP response (64KB max)
-       01 LS-RESPONSE-BUF      PIC X(65536).
+       01 LS-RESPONSE-BUF      PIC X(1048576).
 *> Actual length of generated response
        01 LS-RESPONSE-LEN      PIC 9(8) COMP-5.
+*> Address of the client making this request, for RATE-LIMITER
+       01 LS-CLIENT-ADDR       PIC X(45).
 
 *> Program entry point with parameters
        PROCEDURE DIVISION USING LS-REQUEST-BUF LS-RESPONSE-BUF
-                                LS-RESPONSE-LEN.
+                                LS-RESPONSE-LEN LS-CLIENT-ADDR.
        
 *> Main HTTP request processing logic
        MAIN-LOGIC.
 *> Initialize HTTP request fields
            MOVE SPACES TO REQUEST-METHOD
            MOVE SPACES TO REQUEST-PATH
+           MOVE 0 TO WS-PATH-LEN
            MOVE 0 TO LS-RESPONSE-LEN
 
+*> Load document root, size ceiling, etc. from WEBBOL-CONFIG
+           CALL "CONFIG-READER" USING WEBBOL-CONFIG
+
+*> Reject a client that has already used up its requests-per-minute
+*> allowance before doing any further work on this request
+           CALL "RATE-LIMITER" USING LS-CLIENT-ADDR
+               CFG-RATE-LIMIT-PER-MIN WS-RATE-RETURN-CODE
+           IF WS-RATE-RETURN-CODE NOT = 0
+               PERFORM BUILD-429-RESPONSE
+               GOBACK
+           END-IF
+
       *>   DISPLAY "Raw request: '" LS-REQUEST-BUF(1:80) "'"
 
 *> Find first space in request to separate HTTP method
@@ -92,16 +203,48 @@ IDENTIFICATION DIVISION.
       *>       DISPLAY "Extracted path: '" REQUEST-PATH(1:50) "'"
            END-IF
 
+*> A request line we couldn't even find a method or path in is
+*> malformed, not merely not-found - 400 Bad Request
+           IF REQUEST-METHOD = SPACES OR WS-PATH-LEN = 0
+               PERFORM BUILD-400-RESPONSE
+               GOBACK
+           END-IF
+
+*> Parse the request headers (everything between the request line
+*> and the blank line that ends them) into HEADER-TABLE
+           PERFORM PARSE-HEADERS
+
+*> Note whether this client's Accept-Encoding allows a gzip body,
+*> so BUILD-200-RESPONSE can compress a compressible response later
+           PERFORM CHECK-ACCEPTS-GZIP
+
+*> A CORS preflight request - answer it the same way for every path,
+*> including /mcp, before any routing happens. Browser-based clients
+*> (MCP clients among them) send OPTIONS ahead of their real request
+*> and expect Allow/Access-Control-* headers back, not a 404 or
+*> MCP-HANDLER's GET/POST-only dispatch.
+           IF REQUEST-METHOD(1:7) = "OPTIONS"
+               PERFORM BUILD-OPTIONS-RESPONSE
+               GOBACK
+           END-IF
+
 *> Check if this is an MCP request (POST or GET to /mcp)
-           DISPLAY "Extracted path: '" REQUEST-PATH(1:WS-PATH-LEN) "'"
-           IF REQUEST-PATH(1:4) = "/mcp" OR 
+      *>   DISPLAY "Extracted path: '" REQUEST-PATH(1:WS-PATH-LEN) "'"
+           IF REQUEST-PATH(1:4) = "/mcp" OR
               REQUEST-PATH(1:5) = "/mcp " OR
               REQUEST-PATH(1:5) = "/mcp\x0d" OR
               REQUEST-PATH(1:5) = "/mcp\x0a"
-               DISPLAY "Routing to MCP-HANDLER"
+      *>       DISPLAY "Routing to MCP-HANDLER"
                CALL "MCP-HANDLER" USING LS-REQUEST-BUF
                                        LS-RESPONSE-BUF
                                        LS-RESPONSE-LEN
+                                       HEADER-TABLE
+                                       HEADER-COUNT
+*> MCP-HANDLER's own status line ("HTTP/1.1 nnn ...") carries the
+*> real outcome - 200, 400, or 401 - so pull the code from there
+*> rather than assuming 200
+               MOVE LS-RESPONSE-BUF(10:3) TO WS-LOG-STATUS
+               PERFORM WRITE-ACCESS-LOG
                GOBACK
            END-IF
 
@@ -109,23 +252,41 @@ IDENTIFICATION DIVISION.
            CALL "URL-DECODE" USING REQUEST-PATH WS-DECODED-PATH
 
 *> Validate and sanitize the requested path for security
-           CALL "PATH-UTILS" USING WS-DECODED-PATH SANITIZED-PATH
-                                   WS-RETURN-CODE
+           CALL "PATH-UTILS" USING WS-DECODED-PATH CFG-DOC-ROOT
+                                   SANITIZED-PATH WS-RETURN-CODE
 
       *>   DISPLAY "Requested path: '" REQUEST-PATH "'"
       *>   DISPLAY "Decoded path: '" WS-DECODED-PATH "'"
       *>   DISPLAY "Sanitized path: '" SANITIZED-PATH "'"
       *>   DISPLAY "Path validation result: " WS-RETURN-CODE
-           
-*> If path validation failed, return 403 Forbidden
+
+*> If path validation failed, record the attempt in
+*> SECURITY-AUDIT-LOG and return 403 Forbidden
            IF WS-RETURN-CODE NOT = 0
+               PERFORM WRITE-SECURITY-AUDIT-LOG
                PERFORM BUILD-403-RESPONSE
                GOBACK
            END-IF
 
+*> A path naming a directory (one ending in "/") has no file of its
+*> own to read - append the configured default document and let
+*> FILE-OPS try that instead
+           MOVE "N" TO WS-IS-DIR-REQUEST
+           MOVE 0 TO WS-SANITIZED-LEN
+           INSPECT SANITIZED-PATH TALLYING WS-SANITIZED-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-SANITIZED-LEN > 0
+               AND SANITIZED-PATH(WS-SANITIZED-LEN:1) = "/"
+               MOVE "Y" TO WS-IS-DIR-REQUEST
+               STRING SANITIZED-PATH(1:WS-SANITIZED-LEN) DELIMITED BY SIZE
+                      FUNCTION TRIM(CFG-INDEX-DOC) DELIMITED BY SIZE
+                      INTO SANITIZED-PATH
+               END-STRING
+           END-IF
+
 *> Attempt to read the requested file
-           CALL "FILE-OPS" USING SANITIZED-PATH FILE-BUFFER
-                                 FILE-SIZE WS-RETURN-CODE
+           CALL "FILE-OPS" USING SANITIZED-PATH CFG-MAX-FILE-SIZE
+                                 FILE-BUFFER FILE-SIZE WS-RETURN-CODE
 
       *>   DISPLAY "File read result: " WS-RETURN-CODE
       *>   DISPLAY "File size: " FILE-SIZE
@@ -136,35 +297,326 @@ IDENTIFICATION DIVISION.
                GOBACK
            END-IF
 
-*> If file read failed, return 404 Not Found
+*> FILE-OPS only ever returns 0 (success), 1 (not found) or 2 (too
+*> large, handled above) - anything else means FILE-OPS hit
+*> something it doesn't have a documented return code for
+           IF WS-RETURN-CODE > 1
+               PERFORM BUILD-500-RESPONSE
+               GOBACK
+           END-IF
+
+*> If file read failed, return 404 Not Found - unless the request
+*> named a directory, in which case there was never going to be a
+*> file at that exact path and a generated listing page reads better
+*> than a plain 404
            IF WS-RETURN-CODE NOT = 0
       *>       DISPLAY "File not found: '" SANITIZED-PATH "'"
-               PERFORM BUILD-404-RESPONSE
+               IF WS-IS-DIR-REQUEST = "Y"
+                   PERFORM BUILD-DIRLISTING-RESPONSE
+               ELSE
+                   PERFORM BUILD-404-RESPONSE
+               END-IF
                GOBACK
            END-IF
 
 *> Determine MIME type based on file extension
            CALL "MIME-TYPES" USING SANITIZED-PATH MIME-TYPE
 
+*> Note whether this MIME-TYPE is worth gzip-compressing
+           PERFORM CHECK-MIME-COMPRESSIBLE
+
 *> Build successful HTTP response with file content
            PERFORM BUILD-200-RESPONSE
            
            GOBACK.
        
-*> Build HTTP 200 OK response with file content
+*> Parse the header lines between the request line and the blank
+*> line that ends the headers (CR LF CR LF) into HEADER-TABLE, so
+*> callers like MCP-HANDLER get Content-Length, Mcp-Session-Id, etc.
+*> as name/value pairs instead of re-scanning LS-REQUEST-BUF text.
+       PARSE-HEADERS.
+           MOVE 0 TO HEADER-COUNT
+
+           MOVE 0 TO WS-REQUEST-LEN
+           INSPECT LS-REQUEST-BUF TALLYING WS-REQUEST-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           IF WS-REQUEST-LEN = 0
+               MOVE 8192 TO WS-REQUEST-LEN
+           END-IF
+
+*> Headers start right after the request line's terminating CR LF
+           MOVE 0 TO WS-HDR-LINE-START
+           INSPECT LS-REQUEST-BUF TALLYING WS-HDR-LINE-START
+               FOR CHARACTERS BEFORE X"0D0A"
+           ADD 3 TO WS-HDR-LINE-START
+
+           PERFORM UNTIL WS-HDR-LINE-START > WS-REQUEST-LEN - 1
+                   OR HEADER-COUNT >= 20
+*> The blank line ending the headers looks like an empty line
+               IF LS-REQUEST-BUF(WS-HDR-LINE-START:2) = X"0D0A"
+                   EXIT PERFORM
+               END-IF
+
+               MOVE 0 TO WS-HDR-LINE-LEN
+               INSPECT LS-REQUEST-BUF(WS-HDR-LINE-START:)
+                   TALLYING WS-HDR-LINE-LEN FOR CHARACTERS BEFORE X"0D"
+               IF WS-HDR-LINE-LEN = 0
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM STORE-HEADER-LINE
+
+               COMPUTE WS-HDR-LINE-START =
+                   WS-HDR-LINE-START + WS-HDR-LINE-LEN + 2
+           END-PERFORM
+           .
+
+*> Split the header line at WS-HDR-LINE-START (WS-HDR-LINE-LEN bytes
+*> long) on its first ": " into a HEADER-TABLE entry.
+       STORE-HEADER-LINE.
+           ADD 1 TO HEADER-COUNT
+
+           MOVE 0 TO WS-HDR-COLON-POS
+           INSPECT LS-REQUEST-BUF(WS-HDR-LINE-START:WS-HDR-LINE-LEN)
+               TALLYING WS-HDR-COLON-POS FOR CHARACTERS BEFORE ":"
+           IF WS-HDR-COLON-POS = 0 OR WS-HDR-COLON-POS >= WS-HDR-LINE-LEN
+               SUBTRACT 1 FROM HEADER-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO HDR-NAME(HEADER-COUNT)
+           MOVE LS-REQUEST-BUF(WS-HDR-LINE-START:WS-HDR-COLON-POS)
+               TO HDR-NAME(HEADER-COUNT)
+
+*> Skip the colon and the single space HTTP headers are written with
+           COMPUTE WS-HDR-VALUE-START =
+               WS-HDR-LINE-START + WS-HDR-COLON-POS + 2
+           COMPUTE WS-HDR-VALUE-LEN =
+               WS-HDR-LINE-LEN - WS-HDR-COLON-POS - 2
+
+           MOVE SPACES TO HDR-VALUE(HEADER-COUNT)
+           IF WS-HDR-VALUE-LEN > 0
+               MOVE LS-REQUEST-BUF(WS-HDR-VALUE-START:WS-HDR-VALUE-LEN)
+                   TO HDR-VALUE(HEADER-COUNT)
+           END-IF
+           .
+
+*> Look up WS-HDR-LOOKUP-NAME in HEADER-TABLE, returning its value
+*> in WS-HDR-LOOKUP-VALUE and WS-HDR-LOOKUP-FOUND (0=found, 1=not
+*> found) - same convention MCP-HANDLER's copy of this paragraph uses.
+       FIND-HEADER-VALUE.
+           MOVE 1 TO WS-HDR-LOOKUP-FOUND
+           MOVE SPACES TO WS-HDR-LOOKUP-VALUE
+           PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+               UNTIL WS-HDR-IDX > HEADER-COUNT
+               IF HDR-NAME(WS-HDR-IDX) = WS-HDR-LOOKUP-NAME
+                   MOVE HDR-VALUE(WS-HDR-IDX) TO WS-HDR-LOOKUP-VALUE
+                   MOVE 0 TO WS-HDR-LOOKUP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*> Set WS-CLIENT-ACCEPTS-GZIP to "Y" when the request's
+*> Accept-Encoding header lists gzip among its acceptable codings.
+       CHECK-ACCEPTS-GZIP.
+           MOVE "N" TO WS-CLIENT-ACCEPTS-GZIP
+           MOVE "Accept-Encoding" TO WS-HDR-LOOKUP-NAME
+           PERFORM FIND-HEADER-VALUE
+           IF WS-HDR-LOOKUP-FOUND = 0
+               INSPECT WS-HDR-LOOKUP-VALUE CONVERTING
+                   "GZIP" TO "gzip"
+               IF WS-HDR-LOOKUP-VALUE(1:4) = "gzip"
+                   MOVE "Y" TO WS-CLIENT-ACCEPTS-GZIP
+               ELSE
+                   PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                       UNTIL WS-HDR-IDX > 252
+                       IF WS-HDR-LOOKUP-VALUE(WS-HDR-IDX:4) = "gzip"
+                           MOVE "Y" TO WS-CLIENT-ACCEPTS-GZIP
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+*> A gzipped body is only worth sending for text-ish responses -
+*> set WS-MIME-IS-COMPRESSIBLE "Y" for the handful of MIME-TYPES
+*> MIME-TYPES can return that are actually text.
+       CHECK-MIME-COMPRESSIBLE.
+           MOVE "N" TO WS-MIME-IS-COMPRESSIBLE
+           IF MIME-TYPE(1:5) = "text/"
+               OR MIME-TYPE(1:16) = "application/json"
+               OR MIME-TYPE(1:22) = "application/javascript"
+               MOVE "Y" TO WS-MIME-IS-COMPRESSIBLE
+           END-IF
+           .
+
+*> Append one combined-log-style line to ACCESS-LOG-FILE for the
+*> request just handled. Callers set WS-LOG-STATUS and LS-RESPONSE-LEN
+*> first.
+       WRITE-ACCESS-LOG.
+           PERFORM BUILD-LOG-TIMESTAMP
+
+           MOVE LS-RESPONSE-LEN TO WS-LOG-LEN-STR
+
+           MOVE SPACES TO ACCESS-LOG-REC
+           STRING "[" DELIMITED BY SIZE
+                  WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  '] "' DELIMITED BY SIZE
+                  REQUEST-METHOD DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  REQUEST-PATH(1:WS-PATH-LEN) DELIMITED BY SIZE
+                  '" ' DELIMITED BY SIZE
+                  WS-LOG-STATUS DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-LOG-LEN-STR DELIMITED BY SPACE
+                  INTO ACCESS-LOG-REC
+           END-STRING
+
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "05" OR WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF
+           WRITE ACCESS-LOG-REC
+           CLOSE ACCESS-LOG-FILE
+           .
+
+*> Format FUNCTION CURRENT-DATE's YYYYMMDDHHMMSSss into a readable
+*> "YYYY-MM-DD HH:MM:SS" timestamp for the access log.
+       BUILD-LOG-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-RAW-DATE
+           STRING WS-LOG-RAW-DATE(1:4) "-" DELIMITED BY SIZE
+                  WS-LOG-RAW-DATE(5:2) "-" DELIMITED BY SIZE
+                  WS-LOG-RAW-DATE(7:2) " " DELIMITED BY SIZE
+                  WS-LOG-RAW-DATE(9:2) ":" DELIMITED BY SIZE
+                  WS-LOG-RAW-DATE(11:2) ":" DELIMITED BY SIZE
+                  WS-LOG-RAW-DATE(13:2) DELIMITED BY SIZE
+                  INTO WS-LOG-TIMESTAMP
+           END-STRING
+           .
+
+*> Append one line to SECURITY-AUDIT-LOG for a path-traversal (or
+*> other) attempt PATH-UTILS just rejected, capturing the raw and
+*> decoded path so the probe itself is on record, not just the 403.
+       WRITE-SECURITY-AUDIT-LOG.
+           PERFORM BUILD-LOG-TIMESTAMP
+
+           MOVE SPACES TO SECURITY-AUDIT-REC
+           STRING "[" DELIMITED BY SIZE
+                  WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  '] raw="' DELIMITED BY SIZE
+                  REQUEST-PATH(1:WS-PATH-LEN) DELIMITED BY SIZE
+                  '" decoded="' DELIMITED BY SIZE
+                  WS-DECODED-PATH DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE
+                  INTO SECURITY-AUDIT-REC
+           END-STRING
+
+           OPEN EXTEND SECURITY-AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT SECURITY-AUDIT-LOG
+           END-IF
+           WRITE SECURITY-AUDIT-REC
+           CLOSE SECURITY-AUDIT-LOG
+           .
+
+*> Build HTTP 200 OK response with file content. Files bigger than
+*> WS-CHUNK-THRESHOLD are streamed back with Transfer-Encoding:
+*> chunked instead of a flat Content-Length body. A HEAD request gets
+*> the same headers a GET for this path would get, with no body, so a
+*> client can check Content-Length/Content-Type without the transfer.
        BUILD-200-RESPONSE.
+           IF REQUEST-METHOD(1:4) = "HEAD"
+               MOVE FILE-SIZE TO WS-SIZE-STR
+               MOVE LOW-VALUE TO LS-RESPONSE-BUF
+
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: " DELIMITED BY SIZE
+                      MIME-TYPE DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-SIZE-STR DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+
+               MOVE 0 TO LS-RESPONSE-LEN
+               INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           ELSE
+               IF FILE-SIZE > WS-CHUNK-THRESHOLD
+                   PERFORM BUILD-200-CHUNKED-RESPONSE
+               ELSE
+*> A gzip-acceptable client asking for a compressible MIME-TYPE gets
+*> FILE-BUFFER wrapped in a gzip container instead of sent raw - see
+*> COMPRESS-UTILS for why this shrinks nothing but still decodes
+*> correctly in any gzip-aware client.
+                   IF WS-CLIENT-ACCEPTS-GZIP = "Y"
+                       AND WS-MIME-IS-COMPRESSIBLE = "Y"
+                       CALL "COMPRESS-UTILS" USING FILE-BUFFER FILE-SIZE
+                           WS-COMPRESSED-BUF WS-COMPRESSED-LEN
+                       PERFORM BUILD-200-COMPRESSED-RESPONSE
+                   ELSE
 *> Convert file size to string for Content-Length header
-           MOVE FILE-SIZE TO WS-SIZE-STR
+                       MOVE FILE-SIZE TO WS-SIZE-STR
 *> Initialize response buffer with LOW-VALUE for string termination
-           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+                       MOVE LOW-VALUE TO LS-RESPONSE-BUF
 
 *> Build HTTP response headers using STRING statement
 *> STRING concatenates multiple values into one field
+                       STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                              WS-CRLF DELIMITED BY SIZE
+                              "Content-Type: " DELIMITED BY SIZE
+                              MIME-TYPE DELIMITED BY SPACE
+                              WS-CRLF DELIMITED BY SIZE
+                              "Content-Length: " DELIMITED BY SIZE
+                              WS-SIZE-STR DELIMITED BY SPACE
+                              WS-CRLF DELIMITED BY SIZE
+                              WS-CRLF DELIMITED BY SIZE
+                              INTO LS-RESPONSE-BUF
+                       END-STRING
+
+*> Calculate length of HTTP headers
+                       MOVE 0 TO LS-RESPONSE-LEN
+                       INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+                           FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+      *>   DISPLAY "Header length: " LS-RESPONSE-LEN
+
+*> Append file content after headers if file was read successfully
+                       IF LS-RESPONSE-LEN > 0 AND FILE-SIZE > 0
+                           MOVE FILE-BUFFER(1:FILE-SIZE) TO
+                               LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
+                           ADD FILE-SIZE TO LS-RESPONSE-LEN
+                       END-IF
+
+      *>   DISPLAY "Total response length: " LS-RESPONSE-LEN
+      *>   DISPLAY "File size: " FILE-SIZE
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE "200" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
+*> Build HTTP 200 OK response with a gzip-wrapped body already sitting
+*> in WS-COMPRESSED-BUF/WS-COMPRESSED-LEN, adding Content-Encoding so
+*> the client knows to gunzip it before reading Content-Type's bytes.
+       BUILD-200-COMPRESSED-RESPONSE.
+           MOVE WS-COMPRESSED-LEN TO WS-SIZE-STR
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+
            STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Type: " DELIMITED BY SIZE
                   MIME-TYPE DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
+                  "Content-Encoding: gzip" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
                   "Content-Length: " DELIMITED BY SIZE
                   WS-SIZE-STR DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
@@ -172,22 +624,110 @@ IDENTIFICATION DIVISION.
                   INTO LS-RESPONSE-BUF
            END-STRING
 
-*> Calculate length of HTTP headers
            MOVE 0 TO LS-RESPONSE-LEN
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
 
-      *>   DISPLAY "Header length: " LS-RESPONSE-LEN
+           IF LS-RESPONSE-LEN > 0 AND WS-COMPRESSED-LEN > 0
+               MOVE WS-COMPRESSED-BUF(1:WS-COMPRESSED-LEN) TO
+                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:WS-COMPRESSED-LEN)
+               ADD WS-COMPRESSED-LEN TO LS-RESPONSE-LEN
+           END-IF
+           .
 
-*> Append file content after headers if file was read successfully
-           IF LS-RESPONSE-LEN > 0 AND FILE-SIZE > 0
-               MOVE FILE-BUFFER(1:FILE-SIZE) TO
-                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
-               ADD FILE-SIZE TO LS-RESPONSE-LEN
+*> Stream FILE-BUFFER back in WS-CHUNK-SIZE pieces using HTTP
+*> chunked transfer encoding: each piece is its length in hex,
+*> CRLF, the piece itself, CRLF, ending in a zero-length chunk.
+       BUILD-200-CHUNKED-RESPONSE.
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-RESP-PTR
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: " DELIMITED BY SIZE
+                  MIME-TYPE DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Transfer-Encoding: chunked" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+                  WITH POINTER WS-RESP-PTR
+           END-STRING
+
+           MOVE "N" TO WS-CHUNK-OVERFLOW
+           MOVE 1 TO WS-CHUNK-START
+           PERFORM UNTIL WS-CHUNK-START > FILE-SIZE
+                   OR WS-CHUNK-OVERFLOW = "Y"
+               COMPUTE WS-CHUNK-LEN =
+                   FILE-SIZE - WS-CHUNK-START + 1
+               IF WS-CHUNK-LEN > WS-CHUNK-SIZE
+                   MOVE WS-CHUNK-SIZE TO WS-CHUNK-LEN
+               END-IF
+
+               MOVE WS-CHUNK-LEN TO WS-HEX-NUM
+               PERFORM TO-HEX
+
+               STRING WS-HEX-STR DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      FILE-BUFFER(WS-CHUNK-START:WS-CHUNK-LEN)
+                          DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+                      WITH POINTER WS-RESP-PTR
+                   ON OVERFLOW
+                       MOVE "Y" TO WS-CHUNK-OVERFLOW
+               END-STRING
+
+               ADD WS-CHUNK-LEN TO WS-CHUNK-START
+           END-PERFORM
+
+*> Chunk framing overhead pushed the response past LS-RESPONSE-BUF's
+*> capacity - fall back to 500 rather than send a body truncated
+*> mid-chunk
+           IF WS-CHUNK-OVERFLOW = "Y"
+               PERFORM BUILD-500-RESPONSE
+               GOBACK
            END-IF
 
-      *>   DISPLAY "Total response length: " LS-RESPONSE-LEN
-      *>   DISPLAY "File size: " FILE-SIZE
+*> Terminating zero-length chunk
+           STRING "0" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+                  WITH POINTER WS-RESP-PTR
+               ON OVERFLOW
+                   PERFORM BUILD-500-RESPONSE
+                   GOBACK
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-RESP-PTR - 1
+           .
+
+*> Render WS-HEX-NUM as an upper-case hex string (no leading zeros)
+*> in WS-HEX-STR, space-padded, for a chunk-size line.
+       TO-HEX.
+           MOVE SPACES TO WS-HEX-STR
+           MOVE SPACES TO WS-HEX-BUF
+           MOVE WS-HEX-NUM TO WS-HEX-WORK
+           MOVE 0 TO WS-HEX-POS
+
+           IF WS-HEX-WORK = 0
+               MOVE "0" TO WS-HEX-STR
+           ELSE
+               PERFORM UNTIL WS-HEX-WORK = 0
+                   COMPUTE WS-HEX-DIGIT =
+                       FUNCTION MOD(WS-HEX-WORK, 16)
+                   ADD 1 TO WS-HEX-POS
+                   MOVE WS-HEX-DIGITS-TABLE(WS-HEX-DIGIT + 1:1)
+                       TO WS-HEX-BUF(WS-HEX-POS:1)
+                   COMPUTE WS-HEX-WORK = WS-HEX-WORK / 16
+               END-PERFORM
+
+               PERFORM VARYING WS-HEX-I FROM 1 BY 1
+                   UNTIL WS-HEX-I > WS-HEX-POS
+                   MOVE WS-HEX-BUF(WS-HEX-POS - WS-HEX-I + 1:1)
+                       TO WS-HEX-STR(WS-HEX-I:1)
+               END-PERFORM
+           END-IF
            .
        
 *> Build HTTP 404 Not Found response
@@ -208,8 +748,62 @@ IDENTIFICATION DIVISION.
 *> Calculate total response length for sending
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "404" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
            .
-       
+
+*> A directory was requested and it has no CFG-INDEX-DOC under it -
+*> this runtime has no way to enumerate the directory's actual
+*> contents, so return an honest generated placeholder page naming
+*> the directory and the missing default document rather than a
+*> plain 404, matching what a browser expects from a directory URL.
+       BUILD-DIRLISTING-RESPONSE.
+           MOVE 0 TO WS-DECODED-LEN
+           INSPECT WS-DECODED-PATH TALLYING WS-DECODED-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE LOW-VALUE TO WS-DIRLIST-BODY
+           STRING "<html><body><h1>Index of " DELIMITED BY SIZE
+                  WS-DECODED-PATH(1:WS-DECODED-LEN) DELIMITED BY SIZE
+                  "</h1><p>No " DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-INDEX-DOC) DELIMITED BY SIZE
+                  " was found in this directory.</p></body></html>"
+                      DELIMITED BY SIZE
+                  INTO WS-DIRLIST-BODY
+           END-STRING
+
+           MOVE 0 TO WS-DIRLIST-LEN
+           INSPECT WS-DIRLIST-BODY TALLYING WS-DIRLIST-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE WS-DIRLIST-LEN TO WS-SIZE-STR
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-SIZE-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+           END-STRING
+
+           MOVE 0 TO LS-RESPONSE-LEN
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           IF LS-RESPONSE-LEN > 0 AND WS-DIRLIST-LEN > 0
+               MOVE WS-DIRLIST-BODY(1:WS-DIRLIST-LEN) TO
+                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:WS-DIRLIST-LEN)
+               ADD WS-DIRLIST-LEN TO LS-RESPONSE-LEN
+           END-IF
+
+           MOVE "200" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
 *> Build HTTP 403 Forbidden response (for security violations)
        BUILD-403-RESPONSE.
 *> Create complete HTTP response for path traversal attempts
@@ -228,6 +822,9 @@ IDENTIFICATION DIVISION.
 *> Calculate total response length for sending
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "403" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
            .
 
 *> Build HTTP 413 Payload Too Large response (for oversized files)
@@ -248,4 +845,108 @@ IDENTIFICATION DIVISION.
 *> Calculate total response length for sending
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "413" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
+*> Build HTTP 429 Too Many Requests response (RATE-LIMITER rejected
+*> this client for this window)
+       BUILD-429-RESPONSE.
+           STRING "HTTP/1.1 429 Too Many Requests" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 56" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "<html><body><h1>429 Too Many Requests</h1></body></html>"
+                      DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+           END-STRING
+
+*> Calculate total response length for sending
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "429" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
+*> Build the response to a CORS preflight (OPTIONS) request: 204 No
+*> Content carrying the Allow and Access-Control-* headers a browser
+*> needs before it will send the real request it's preflighting.
+       BUILD-OPTIONS-RESPONSE.
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           STRING "HTTP/1.1 204 No Content" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Allow: GET, POST, HEAD, OPTIONS" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Access-Control-Allow-Origin: *" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Access-Control-Allow-Methods: GET, POST, HEAD, "
+                      DELIMITED BY SIZE
+                  "OPTIONS" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Access-Control-Allow-Headers: Content-Type, "
+                      DELIMITED BY SIZE
+                  "Authorization, Mcp-Session-Id" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+           END-STRING
+
+           MOVE 0 TO LS-RESPONSE-LEN
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "204" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
+*> Build HTTP 400 Bad Request response (request line didn't parse)
+       BUILD-400-RESPONSE.
+           STRING "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 50" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "<html><body><h1>400 Bad Request</h1></body></html>"
+                      DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+           END-STRING
+
+*> Calculate total response length for sending
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "400" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
+           .
+
+*> Build HTTP 500 Internal Server Error response (a called module
+*> came back with something other than its documented return codes)
+       BUILD-500-RESPONSE.
+           STRING "HTTP/1.1 500 Internal Server Error" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 60" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "<html><body><h1>500 Internal Server Error</h1></body></html>"
+                      DELIMITED BY SIZE
+                  INTO LS-RESPONSE-BUF
+           END-STRING
+
+*> Calculate total response length for sending
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE "500" TO WS-LOG-STATUS
+           PERFORM WRITE-ACCESS-LOG
            .
