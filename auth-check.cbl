@@ -0,0 +1,93 @@
+*> Validates an API key against CREDENTIALS-FILE, a plain list of
+*> keys allowed to call /mcp - one key per line, blank lines and
+*> lines starting with "*" ignored, the same comment convention
+*> webbol.cfg uses. If CREDENTIALS-FILE doesn't exist at all, no
+*> keys have ever been provisioned, so this fails open the same way
+*> CONFIG-READER falls back to defaults: a fresh checkout still
+*> serves requests rather than locking everyone out of a server that
+*> was never given any keys to check against.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTH-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENTIALS-FILE ASSIGN TO "credentials.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENTIALS-FILE.
+       01  CREDENTIALS-REC          PIC X(256).
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-CRED-FILE-STATUS       PIC XX.
+*> Length of the credentials line actually read
+       01 WS-LINE-LEN               PIC 9(4) COMP.
+*> Set once any key has been provisioned, so an empty-but-present
+*> CREDENTIALS-FILE still locks the server down instead of failing
+*> open just because none of its lines happened to match
+       01 WS-ANY-KEY-PROVISIONED    PIC X VALUE "N".
+
+       LINKAGE SECTION.
+*> Bearer token (or raw API key) presented by the caller
+       01 LS-API-KEY                PIC X(256).
+*> 0 = key is valid, 1 = missing, blank, or not on the list
+       01 LS-RETURN-CODE            PIC 9.
+
+       PROCEDURE DIVISION USING LS-API-KEY LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 1 TO LS-RETURN-CODE
+           MOVE "N" TO WS-ANY-KEY-PROVISIONED
+
+           OPEN INPUT CREDENTIALS-FILE
+           IF WS-CRED-FILE-STATUS NOT = "00"
+               MOVE 0 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-CRED-FILE-STATUS = "99"
+               READ CREDENTIALS-FILE
+                   AT END
+                       MOVE "99" TO WS-CRED-FILE-STATUS
+               END-READ
+
+               IF WS-CRED-FILE-STATUS NOT = "99"
+                   PERFORM CHECK-CREDENTIALS-LINE
+               END-IF
+           END-PERFORM
+
+*> A CREDENTIALS-FILE with nothing but blank lines and comments in it
+*> is the same as no CREDENTIALS-FILE at all - nothing has actually
+*> been provisioned, so fail open rather than lock out every caller
+           IF WS-ANY-KEY-PROVISIONED = "N"
+               MOVE 0 TO LS-RETURN-CODE
+           END-IF
+
+           CLOSE CREDENTIALS-FILE
+           GOBACK.
+
+*>       Skip blank lines and "*" comments, otherwise compare the
+*>       line against LS-API-KEY and accept it on an exact match.
+       CHECK-CREDENTIALS-LINE.
+           MOVE 0 TO WS-LINE-LEN
+           INSPECT CREDENTIALS-REC TALLYING WS-LINE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-LINE-LEN = 0 OR CREDENTIALS-REC(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Y" TO WS-ANY-KEY-PROVISIONED
+
+           IF LS-API-KEY NOT = SPACES
+               AND CREDENTIALS-REC(1:WS-LINE-LEN) =
+                   LS-API-KEY(1:WS-LINE-LEN)
+               AND (WS-LINE-LEN = 256 OR
+                    LS-API-KEY(WS-LINE-LEN + 1:1) = SPACE)
+               MOVE 0 TO LS-RETURN-CODE
+           END-IF
+           .
