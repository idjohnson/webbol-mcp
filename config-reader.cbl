@@ -0,0 +1,134 @@
+*> Read the WEBBOL-CONFIG runtime settings (document root, max file
+*> size, listen port, MCP server identity) from an external config
+*> file, falling back to this server's previous hardcoded defaults
+*> for anything the file doesn't set or when the file isn't present
+*> at all, so a fresh checkout still behaves the way it always has.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIG-READER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "webbol.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-FILE-REC      PIC X(300).
+
+       WORKING-STORAGE SECTION.
+*> GnuCOBOL/ISO file status code from the last file operation
+       01 WS-CFG-FILE-STATUS    PIC XX.
+*> Length of the config line actually read
+       01 WS-LINE-LEN           PIC 9(4) COMP.
+*> Position of "=" within the line, splitting key from value
+       01 WS-EQ-POS             PIC 9(4) COMP.
+       01 WS-CFG-KEY            PIC X(40).
+       01 WS-CFG-VALUE          PIC X(256).
+       01 WS-CFG-VALUE-LEN      PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+*> Settings this call fills in for the caller
+       COPY "config-structs.cpy".
+
+       PROCEDURE DIVISION USING WEBBOL-CONFIG.
+
+*> Load defaults, then let webbol.cfg (if present) override them
+       MAIN-LOGIC.
+           PERFORM SET-DEFAULT-CONFIG
+
+           OPEN INPUT CONFIG-FILE
+           IF WS-CFG-FILE-STATUS = "00"
+               PERFORM READ-CONFIG-LOOP
+               CLOSE CONFIG-FILE
+           END-IF
+
+           GOBACK.
+
+*> Same values this server used to have hardcoded across
+*> http-structs.cpy, http-handler.cbl, path-utils.cbl and
+*> mcp-handler.cbl before WEBBOL-CONFIG existed
+       SET-DEFAULT-CONFIG.
+           MOVE "./public" TO CFG-DOC-ROOT
+           MOVE 1048576 TO CFG-MAX-FILE-SIZE
+           MOVE 8080 TO CFG-LISTEN-PORT
+           MOVE "COBOL" TO CFG-MCP-SERVER-NAME
+           MOVE "1.0" TO CFG-MCP-SERVER-VERSION
+           MOVE "index.html" TO CFG-INDEX-DOC
+           MOVE 60 TO CFG-RATE-LIMIT-PER-MIN
+           MOVE 8192 TO CFG-MAX-BODY-SIZE
+           .
+
+       READ-CONFIG-LOOP.
+           READ CONFIG-FILE
+               AT END
+                   MOVE "99" TO WS-CFG-FILE-STATUS
+           END-READ
+
+           PERFORM UNTIL WS-CFG-FILE-STATUS = "99"
+               PERFORM APPLY-CONFIG-LINE
+
+               READ CONFIG-FILE
+                   AT END
+                       MOVE "99" TO WS-CFG-FILE-STATUS
+               END-READ
+           END-PERFORM
+           .
+
+*> Parse one KEY=VALUE config line into WEBBOL-CONFIG. Blank lines
+*> and lines starting with "*" (this source's own comment marker)
+*> are skipped, so ops can annotate webbol.cfg the same way this
+*> program's own source is commented.
+       APPLY-CONFIG-LINE.
+           MOVE 0 TO WS-LINE-LEN
+           INSPECT CONFIG-FILE-REC TALLYING WS-LINE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-LINE-LEN = 0 OR CONFIG-FILE-REC(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-EQ-POS
+           INSPECT CONFIG-FILE-REC(1:WS-LINE-LEN) TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE "="
+           IF WS-EQ-POS = 0 OR WS-EQ-POS >= WS-LINE-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CFG-KEY
+           MOVE CONFIG-FILE-REC(1:WS-EQ-POS) TO WS-CFG-KEY
+
+           COMPUTE WS-CFG-VALUE-LEN = WS-LINE-LEN - WS-EQ-POS - 1
+           MOVE SPACES TO WS-CFG-VALUE
+           IF WS-CFG-VALUE-LEN > 0
+               MOVE CONFIG-FILE-REC(WS-EQ-POS + 2:WS-CFG-VALUE-LEN)
+                   TO WS-CFG-VALUE
+           END-IF
+
+           EVALUATE WS-CFG-KEY
+               WHEN "DOC-ROOT"
+                   MOVE WS-CFG-VALUE TO CFG-DOC-ROOT
+               WHEN "MAX-FILE-SIZE"
+                   MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                       TO CFG-MAX-FILE-SIZE
+               WHEN "LISTEN-PORT"
+                   MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                       TO CFG-LISTEN-PORT
+               WHEN "MCP-SERVER-NAME"
+                   MOVE WS-CFG-VALUE TO CFG-MCP-SERVER-NAME
+               WHEN "MCP-SERVER-VERSION"
+                   MOVE WS-CFG-VALUE TO CFG-MCP-SERVER-VERSION
+               WHEN "INDEX-DOC"
+                   MOVE WS-CFG-VALUE TO CFG-INDEX-DOC
+               WHEN "RATE-LIMIT-PER-MIN"
+                   MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                       TO CFG-RATE-LIMIT-PER-MIN
+               WHEN "MAX-BODY-SIZE"
+                   MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                       TO CFG-MAX-BODY-SIZE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
