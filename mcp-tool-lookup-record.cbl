@@ -0,0 +1,77 @@
+*> MCP tool ("lookup-record") that looks a record up in the indexed
+*> RECORDS-FILE by the key given in its "key" argument and returns
+*> the matching record serialized as JSON, via RECORD-LOOKUP.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCP-TOOL-LOOKUP-RECORD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-JSON-KEY           PIC X(64).
+       01 WS-JSON-VALUE         PIC X(2048).
+       01 WS-JSON-VALUE-LEN     PIC 9(8) COMP-5.
+       01 WS-JSON-FOUND         PIC 9.
+
+       01 WS-RECORD-KEY         PIC X(20).
+       01 WS-RECORD-NAME        PIC X(60).
+       01 WS-RECORD-DETAIL      PIC X(120).
+       01 WS-LOOKUP-RETURN-CODE PIC 9.
+
+       LINKAGE SECTION.
+*> Tool arguments, the JSON object from tools/call's "arguments" key
+       01 LS-TOOL-ARGS          PIC X(2048).
+*> Real length of LS-TOOL-ARGS, from the caller - not re-derived here
+*> with a BEFORE INITIAL SPACE scan, which would stop at the first
+*> space the JSON itself contains (e.g. the one after "key":)
+       01 LS-TOOL-ARGS-LEN      PIC 9(8) COMP-5.
+*> JSON result returned to the caller
+       01 LS-TOOL-RESULT        PIC X(4096).
+*> 0 = success, 1 = tool-reported error
+       01 LS-RETURN-CODE        PIC 9.
+
+       PROCEDURE DIVISION USING LS-TOOL-ARGS LS-TOOL-ARGS-LEN
+                                LS-TOOL-RESULT LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-TOOL-RESULT
+
+           MOVE "key" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING LS-TOOL-ARGS LS-TOOL-ARGS-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+
+           IF WS-JSON-FOUND NOT = 0
+               MOVE '{"error":"missing required argument: key"}'
+                   TO LS-TOOL-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-RECORD-KEY
+           MOVE WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) TO WS-RECORD-KEY
+
+           CALL "RECORD-LOOKUP" USING WS-RECORD-KEY WS-RECORD-NAME
+               WS-RECORD-DETAIL WS-LOOKUP-RETURN-CODE
+
+           IF WS-LOOKUP-RETURN-CODE NOT = 0
+               STRING '{"error":"no record found for key ' DELIMITED
+                          BY SIZE
+                      FUNCTION TRIM(WS-RECORD-KEY) DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                      INTO LS-TOOL-RESULT
+               END-STRING
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           STRING '{"id":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RECORD-KEY) DELIMITED BY SIZE
+                  '","name":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RECORD-NAME) DELIMITED BY SIZE
+                  '","detail":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RECORD-DETAIL) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO LS-TOOL-RESULT
+           END-STRING
+
+           GOBACK.
