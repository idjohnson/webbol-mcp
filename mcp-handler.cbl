@@ -1,42 +1,176 @@
-*> MCP (Model Context Protocol) server implementation - Simplified
+*> MCP (Model Context Protocol) server implementation
 *> Handles JSON-RPC messages and basic MCP protocol logic
 IDENTIFICATION DIVISION.
        PROGRAM-ID. MCP-HANDLER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Server-initiated JSON-RPC notifications (tool progress, log
+*> messages) waiting to be pushed down a session's GET/SSE stream.
+*> BUILD-TOOLS-CALL-RESULT appends to it; HANDLE-GET drains it.
+           SELECT NOTIFICATION-QUEUE ASSIGN TO "notifications.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTIFICATION-QUEUE.
+       01  NOTIFICATION-REC.
+           05 NOTIF-SESSION-ID  PIC X(36).
+           05 NOTIF-PAYLOAD     PIC X(480).
+
        WORKING-STORAGE SECTION.
 *> Include HTTP request/response data structures
        COPY "http-structs.cpy".
+*> Include the runtime settings CONFIG-READER loads once per request
+       COPY "config-structs.cpy".
 
 *> Working storage for processing
        01 WS-INDEX             PIC 9(4) COMP.
        01 WS-HTTP-METHOD       PIC X(10).
        01 WS-CRLF              PIC XX VALUE X"0D0A".
-       01 WS-RESPONSE-BODY     PIC X(2048).
+*> Sized to match COMPRESS-UTILS' LS-INPUT-BUF exactly, the same way
+*> HTTP-HANDLER's FILE-BUFFER does for its own COMPRESS-UTILS call -
+*> this is the actual parameter BUILD-RESULT-ENVELOPE passes there.
+       01 WS-RESPONSE-BODY     PIC X(1048576).
        01 WS-CONTENT-LEN       PIC X(10).
        01 WS-BODY-LEN          PIC 9(8) COMP-5.
 
+*> Length of the raw request buffer actually in use
+       01 WS-REQUEST-LEN       PIC 9(8) COMP-5.
+*> Offset into LS-REQUEST-BUF where the JSON-RPC body starts
+       01 WS-BODY-START        PIC 9(8) COMP-5.
+*> Length of the JSON-RPC body
+       01 WS-JSONRPC-LEN       PIC 9(8) COMP-5.
+*> Buffer holding just the JSON-RPC body, for JSON-EXTRACT calls
+       01 WS-JSONRPC-BUF       PIC X(8192).
+
+*> Fields used when pulling values out of the request body
+       01 WS-JSON-KEY          PIC X(64).
+       01 WS-JSON-VALUE        PIC X(2048).
+       01 WS-JSON-VALUE-LEN    PIC 9(8) COMP-5.
+       01 WS-JSON-FOUND        PIC 9.
+
+*> Request id rendered back into JSON-RPC responses
+       01 WS-ID-STR            PIC X(10).
+       01 WS-ID-EDIT           PIC Z(8)9.
+
+*> Result/error body fragments assembled before the final STRING.
+*> LOW-VALUE filled so their true length can be found the same way
+*> LS-RESPONSE-BUF's length is found in HTTP-HANDLER.
+*> 8192 so tools/list can fit TOOLS-REGISTRY's full OCCURS 10 TIMES -
+*> 10 tools at TR-DESCRIPTION's and TR-INPUT-SCHEMA's maximum widths
+*> comes to just over 7KB of JSON.
+       01 WS-RESULT-BODY       PIC X(8192).
+       01 WS-RESULT-LEN        PIC 9(8) COMP-5.
+
+*> tools/list and tools/call working fields
+       01 WS-TOOL-NAME          PIC X(40).
+       01 WS-TOOL-ARGS          PIC X(2048).
+       01 WS-TOOL-ARGS-LEN      PIC 9(8) COMP-5.
+       01 WS-TOOL-RESULT        PIC X(4096).
+       01 WS-TOOL-RETURN-CODE   PIC 9.
+
+*> MCP-SESSION handling - the Mcp-Session-Id header read off a
+*> request, and the operation/result of the matching SESSION-STORE
+*> call (see MCP-SESSION in http-structs.cpy for SESSION-ID itself).
+       01 WS-REQ-SESSION-ID     PIC X(36).
+       01 WS-SESS-OP            PIC X.
+       01 WS-SESSION-VALID      PIC 9.
+
+*> Fields used to look a name up in the caller-parsed HEADER-TABLE
+       01 WS-HDR-LOOKUP-NAME    PIC X(40).
+       01 WS-HDR-LOOKUP-VALUE   PIC X(256).
+       01 WS-HDR-LOOKUP-FOUND   PIC 9.
+*> Subscript used to walk HEADER-ENTRY in FIND-HEADER-VALUE
+       01 WS-HDR-IDX            PIC 9(2) COMP.
+
+*> Content-Length header value, used to size the JSON-RPC body
+       01 WS-CONTENT-LENGTH-NUM PIC 9(8) COMP-5.
+
+*> Fields used to queue and drain NOTIFICATION-QUEUE entries - see
+*> QUEUE-NOTIFICATION (producer, called from BUILD-TOOLS-CALL-RESULT)
+*> and DRAIN-SESSION-NOTIFICATIONS (consumer, called from HANDLE-GET)
+       01 WS-NOTIF-FILE-STATUS  PIC XX.
+       01 WS-NOTIF-PAYLOAD-OUT  PIC X(480).
+*> In-memory copy of NOTIFICATION-QUEUE while DRAIN-SESSION-
+*> NOTIFICATIONS separates this session's entries from everyone
+*> else's before rewriting the file
+       01 WS-NOTIF-BUFFER.
+          05 WS-NOTIF-ENTRY OCCURS 50 TIMES.
+             10 WS-NOTIF-SESS   PIC X(36).
+             10 WS-NOTIF-MSG    PIC X(480).
+       01 WS-NOTIF-COUNT        PIC 9(4) COMP VALUE 0.
+       01 WS-NOTIF-IDX          PIC 9(4) COMP.
+*> Number of this session's entries actually pushed as SSE frames
+       01 WS-NOTIF-SENT         PIC 9(4) COMP VALUE 0.
+*> Running position while appending SSE frames onto LS-RESPONSE-BUF
+*> after the stream's headers
+       01 WS-RESP-PTR           PIC 9(8) COMP-5.
+
+*> Authorization header check against CREDENTIALS-FILE, via
+*> AUTH-CHECK - see BUILD-UNAUTHORIZED-ERROR
+       01 WS-AUTH-HEADER        PIC X(256).
+       01 WS-AUTH-TOKEN         PIC X(256).
+       01 WS-AUTH-VALID         PIC 9.
+
+*> Set once per request by CHECK-ACCEPTS-GZIP, so BUILD-RESULT-
+*> ENVELOPE knows whether to gzip-wrap the JSON-RPC body - see
+*> COMPRESS-UTILS
+       01 WS-CLIENT-ACCEPTS-GZIP PIC X VALUE "N".
+       01 WS-COMPRESSED-BUF    PIC X(1048576).
+       01 WS-COMPRESSED-LEN    PIC 9(8) COMP-5.
+
 *> Parameters passed from calling program
        LINKAGE SECTION.
 *> HTTP request data
        01 LS-REQUEST-BUF       PIC X(8192).
 *> HTTP response buffer
-       01 LS-RESPONSE-BUF      PIC X(65536).
+       01 LS-RESPONSE-BUF      PIC X(1048576).
 *> Response length
        01 LS-RESPONSE-LEN      PIC 9(8) COMP-5.
+*> Header table parsed by HTTP-HANDLER's PARSE-HEADERS
+       COPY "header-structs.cpy".
 
 *> Program entry point
        PROCEDURE DIVISION USING LS-REQUEST-BUF LS-RESPONSE-BUF
-                                LS-RESPONSE-LEN.
-       
+                                LS-RESPONSE-LEN HEADER-TABLE
+                                HEADER-COUNT.
+
        MAIN-LOGIC.
            MOVE 0 TO LS-RESPONSE-LEN
            MOVE SPACES TO WS-HTTP-METHOD
            MOVE SPACES TO WS-RESPONSE-BODY
            MOVE 0 TO WS-BODY-LEN
-           
-      *>   DISPLAY "MCP-HANDLER: Start"
-           
+           CALL "CONFIG-READER" USING WEBBOL-CONFIG
+           PERFORM INIT-TOOLS-REGISTRY
+           PERFORM CHECK-ACCEPTS-GZIP
+
+*>         Every request reaching this program must carry a valid
+*>         Authorization: Bearer <token> header - anything that can
+*>         complete a TCP connection to this server can otherwise
+*>         call tools/list and tools/call with no identity check at
+*>         all, so this runs before any method dispatch, session
+*>         lookup, or tool work happens.
+           MOVE "Authorization" TO WS-HDR-LOOKUP-NAME
+           PERFORM FIND-HEADER-VALUE
+           MOVE SPACES TO WS-AUTH-TOKEN
+           IF WS-HDR-LOOKUP-FOUND = 0
+               MOVE WS-HDR-LOOKUP-VALUE TO WS-AUTH-HEADER
+               IF WS-AUTH-HEADER(1:7) = "Bearer "
+                   MOVE WS-AUTH-HEADER(8:249) TO WS-AUTH-TOKEN
+               ELSE
+                   MOVE WS-AUTH-HEADER TO WS-AUTH-TOKEN
+               END-IF
+           END-IF
+
+           CALL "AUTH-CHECK" USING WS-AUTH-TOKEN WS-AUTH-VALID
+           IF WS-AUTH-VALID NOT = 0
+               PERFORM BUILD-UNAUTHORIZED-ERROR
+               GOBACK
+           END-IF
+
 *>         Determine HTTP method
            IF LS-REQUEST-BUF(1:4) = "POST"
                MOVE "POST" TO WS-HTTP-METHOD
@@ -46,10 +180,9 @@ IDENTIFICATION DIVISION.
                MOVE "UNKNOWN" TO WS-HTTP-METHOD
            END-IF
            END-IF
-           
-      *>   DISPLAY "MCP-HANDLER: Method=" WS-HTTP-METHOD
-           
+
            IF WS-HTTP-METHOD = "POST"
+               PERFORM PARSE-MCP-REQUEST
                PERFORM HANDLE-POST
            ELSE IF WS-HTTP-METHOD = "GET"
                PERFORM HANDLE-GET
@@ -57,38 +190,649 @@ IDENTIFICATION DIVISION.
                PERFORM HANDLE-ERROR
            END-IF
            END-IF
-           
-      *>   DISPLAY "MCP-HANDLER: Response length=" LS-RESPONSE-LEN
+
            GOBACK.
 
-*>       Handle POST requests
+*>       Populate TOOLS-REGISTRY with the tools this server exposes
+*>       through tools/list and tools/call. Add an entry here (and
+*>       a calling-convention program) for each new tool.
+       INIT-TOOLS-REGISTRY.
+           MOVE 2 TO TOOLS-REGISTRY-COUNT
+           MOVE "echo" TO TR-NAME(1)
+           MOVE "Echoes back the text you send it."
+               TO TR-DESCRIPTION(1)
+           MOVE SPACES TO TR-INPUT-SCHEMA(1)
+           STRING '{"type":"object","properties":{"text":{"type":'
+                  '"string"}},"required":["text"]}' DELIMITED BY SIZE
+                  INTO TR-INPUT-SCHEMA(1)
+           END-STRING
+           MOVE "MCP-TOOL-ECHO" TO TR-PROGRAM(1)
+
+           MOVE "lookup-record" TO TR-NAME(2)
+           MOVE "Looks up a record by id in the records catalog."
+               TO TR-DESCRIPTION(2)
+           MOVE SPACES TO TR-INPUT-SCHEMA(2)
+           STRING '{"type":"object","properties":{"key":{"type":'
+                  '"string"}},"required":["key"]}' DELIMITED BY SIZE
+                  INTO TR-INPUT-SCHEMA(2)
+           END-STRING
+           MOVE "MCP-TOOL-LOOKUP-RECORD" TO TR-PROGRAM(2)
+           .
+
+*>       Locate and parse the JSON-RPC body out of LS-REQUEST-BUF,
+*>       filling in MCP-REQ-METHOD, MCP-REQ-ID and MCP-REQ-PARAMS.
+       PARSE-MCP-REQUEST.
+           MOVE SPACES TO MCP-REQ-METHOD
+           MOVE 0 TO MCP-REQ-ID
+           MOVE SPACES TO MCP-REQ-PARAMS
+           MOVE 0 TO MCP-REQUEST-LEN
+
+           MOVE 0 TO WS-REQUEST-LEN
+           INSPECT LS-REQUEST-BUF TALLYING WS-REQUEST-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           IF WS-REQUEST-LEN = 0
+               MOVE 8192 TO WS-REQUEST-LEN
+           END-IF
+
+*>         The request body begins right after the blank line that
+*>         ends the HTTP headers (CR LF CR LF).
+           MOVE 0 TO WS-BODY-START
+           INSPECT LS-REQUEST-BUF(1:WS-REQUEST-LEN)
+               TALLYING WS-BODY-START
+               FOR CHARACTERS BEFORE X"0D0A0D0A"
+           IF WS-BODY-START + 4 > WS-REQUEST-LEN
+               EXIT PARAGRAPH
+           END-IF
+           ADD 5 TO WS-BODY-START
+           COMPUTE WS-JSONRPC-LEN = WS-REQUEST-LEN - WS-BODY-START + 1
+
+*>         Prefer the Content-Length header over the raw buffer
+*>         remainder, so trailing buffer padding past the real body
+*>         doesn't get treated as part of the JSON-RPC payload.
+           MOVE "Content-Length" TO WS-HDR-LOOKUP-NAME
+           PERFORM FIND-HEADER-VALUE
+           IF WS-HDR-LOOKUP-FOUND = 0 AND WS-HDR-LOOKUP-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-HDR-LOOKUP-VALUE)
+                   TO WS-CONTENT-LENGTH-NUM
+               IF WS-CONTENT-LENGTH-NUM > 0 AND
+                  WS-CONTENT-LENGTH-NUM < WS-JSONRPC-LEN
+                   MOVE WS-CONTENT-LENGTH-NUM TO WS-JSONRPC-LEN
+               END-IF
+           END-IF
+
+           IF WS-JSONRPC-LEN < 1
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-JSONRPC-LEN > 8192
+               MOVE 8192 TO WS-JSONRPC-LEN
+           END-IF
+
+           MOVE SPACES TO WS-JSONRPC-BUF
+           MOVE LS-REQUEST-BUF(WS-BODY-START:WS-JSONRPC-LEN)
+               TO WS-JSONRPC-BUF
+
+           MOVE "method" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING WS-JSONRPC-BUF WS-JSONRPC-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+           IF WS-JSON-FOUND = 0 AND WS-JSON-VALUE-LEN > 0
+               MOVE WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) TO MCP-REQ-METHOD
+           END-IF
+
+           MOVE "id" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING WS-JSONRPC-BUF WS-JSONRPC-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+           IF WS-JSON-FOUND = 0 AND WS-JSON-VALUE-LEN > 0
+               MOVE FUNCTION NUMVAL(WS-JSON-VALUE(1:WS-JSON-VALUE-LEN))
+                   TO MCP-REQ-ID
+           END-IF
+
+           MOVE "params" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING WS-JSONRPC-BUF WS-JSONRPC-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+           IF WS-JSON-FOUND = 0 AND WS-JSON-VALUE-LEN > 0
+               MOVE WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) TO MCP-REQ-PARAMS
+               MOVE WS-JSON-VALUE-LEN TO MCP-REQUEST-LEN
+           END-IF
+           .
+
+*>       Handle POST requests - dispatch on the parsed JSON-RPC
+*>       method instead of always answering with "initialize".
+*>       Every method except "initialize" itself must carry a valid
+*>       Mcp-Session-Id header naming a session SESSION-STORE knows
+*>       about; "initialize" is what creates that session.
        HANDLE-POST.
            MOVE 0 TO LS-RESPONSE-LEN
-           
+           MOVE SPACES TO SESSION-ID
+
+           IF MCP-REQ-METHOD = "initialize"
+               PERFORM BUILD-INITIALIZE-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM EXTRACT-SESSION-HEADER
+           IF WS-REQ-SESSION-ID = SPACES
+               PERFORM BUILD-SESSION-REQUIRED-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-REQ-SESSION-ID TO SESSION-ID
+           MOVE "V" TO WS-SESS-OP
+           CALL "SESSION-STORE" USING WS-SESS-OP SESSION-ID
+               WS-SESSION-VALID
+           IF WS-SESSION-VALID NOT = 0
+               PERFORM BUILD-SESSION-INVALID-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE MCP-REQ-METHOD
+               WHEN "initialized"
+                   PERFORM MARK-SESSION-INITIALIZED
+                   PERFORM BUILD-EMPTY-RESULT
+               WHEN "notifications/initialized"
+                   PERFORM MARK-SESSION-INITIALIZED
+                   PERFORM BUILD-EMPTY-RESULT
+               WHEN "ping"
+                   PERFORM BUILD-EMPTY-RESULT
+               WHEN "tools/list"
+                   PERFORM BUILD-TOOLS-LIST-RESULT
+               WHEN "tools/call"
+                   PERFORM BUILD-TOOLS-CALL-RESULT
+               WHEN SPACES
+                   PERFORM BUILD-INVALID-REQUEST-ERROR
+               WHEN OTHER
+                   PERFORM BUILD-METHOD-NOT-FOUND-ERROR
+           END-EVALUATE
+           .
+
+*>       Pull the Mcp-Session-Id header's value, if any, out of the
+*>       HEADER-TABLE HTTP-HANDLER parsed for this request.
+       EXTRACT-SESSION-HEADER.
+           MOVE "Mcp-Session-Id" TO WS-HDR-LOOKUP-NAME
+           PERFORM FIND-HEADER-VALUE
+
+           MOVE SPACES TO WS-REQ-SESSION-ID
+           IF WS-HDR-LOOKUP-FOUND = 0 AND WS-HDR-LOOKUP-VALUE NOT = SPACES
+               MOVE WS-HDR-LOOKUP-VALUE(1:36) TO WS-REQ-SESSION-ID
+           END-IF
+           .
+
+*>       Look WS-HDR-LOOKUP-NAME up in HEADER-TABLE, leaving its
+*>       value in WS-HDR-LOOKUP-VALUE and 0/1 (found/not found) in
+*>       WS-HDR-LOOKUP-FOUND.
+       FIND-HEADER-VALUE.
+           MOVE 1 TO WS-HDR-LOOKUP-FOUND
+           MOVE SPACES TO WS-HDR-LOOKUP-VALUE
+           PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+               UNTIL WS-HDR-IDX > HEADER-COUNT
+               IF HDR-NAME(WS-HDR-IDX) = WS-HDR-LOOKUP-NAME
+                   MOVE HDR-VALUE(WS-HDR-IDX) TO WS-HDR-LOOKUP-VALUE
+                   MOVE 0 TO WS-HDR-LOOKUP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*>       Set WS-CLIENT-ACCEPTS-GZIP to "Y" when the request's
+*>       Accept-Encoding header lists gzip among its acceptable
+*>       codings - see BUILD-RESULT-ENVELOPE.
+       CHECK-ACCEPTS-GZIP.
+           MOVE "N" TO WS-CLIENT-ACCEPTS-GZIP
+           MOVE "Accept-Encoding" TO WS-HDR-LOOKUP-NAME
+           PERFORM FIND-HEADER-VALUE
+           IF WS-HDR-LOOKUP-FOUND = 0
+               INSPECT WS-HDR-LOOKUP-VALUE CONVERTING
+                   "GZIP" TO "gzip"
+               PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                   UNTIL WS-HDR-IDX > 252
+                   IF WS-HDR-LOOKUP-VALUE(WS-HDR-IDX:4) = "gzip"
+                       MOVE "Y" TO WS-CLIENT-ACCEPTS-GZIP
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+*>       Mark SESSION-ID initialized once the client's "initialized"
+*>       notification arrives for it.
+       MARK-SESSION-INITIALIZED.
+           MOVE "I" TO WS-SESS-OP
+           CALL "SESSION-STORE" USING WS-SESS-OP SESSION-ID
+               WS-SESSION-VALID
+           .
+
+*>       "initialize" result: protocol version, capabilities, and
+*>       server identity.
+       BUILD-INITIALIZE-RESULT.
+           MOVE "C" TO WS-SESS-OP
+           CALL "SESSION-STORE" USING WS-SESS-OP SESSION-ID
+               WS-SESSION-VALID
+
+           MOVE LOW-VALUE TO WS-RESULT-BODY
+           STRING '{"protocolVersion":"2025-06-18",'
+                  '"capabilities":{"tools":{"listChanged":false}},'
+                  '"serverInfo":{"name":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-MCP-SERVER-NAME) DELIMITED BY SIZE
+                  '","version":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-MCP-SERVER-VERSION)
+                      DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+                  INTO WS-RESULT-BODY
+           END-STRING
+           PERFORM BUILD-RESULT-ENVELOPE
+           .
+
+*>       Generic "result is an empty object" response, used for
+*>       notifications and methods with no interesting payload.
+       BUILD-EMPTY-RESULT.
+           MOVE LOW-VALUE TO WS-RESULT-BODY
+           STRING "{}" DELIMITED BY SIZE INTO WS-RESULT-BODY
+           END-STRING
+           PERFORM BUILD-RESULT-ENVELOPE
+           .
+
+*>       List every tool in TOOLS-REGISTRY with its name,
+*>       description and JSON Schema, per the MCP tools/list shape.
+       BUILD-TOOLS-LIST-RESULT.
+           MOVE LOW-VALUE TO WS-RESULT-BODY
+           MOVE 1 TO WS-RESULT-LEN
+           STRING '{"tools":[' DELIMITED BY SIZE
+               INTO WS-RESULT-BODY
+               WITH POINTER WS-RESULT-LEN
+           END-STRING
+
+           PERFORM VARYING TR-IDX FROM 1 BY 1
+               UNTIL TR-IDX > TOOLS-REGISTRY-COUNT
+               IF TR-IDX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-RESULT-BODY
+                       WITH POINTER WS-RESULT-LEN
+                   END-STRING
+               END-IF
+               STRING '{"name":"' DELIMITED BY SIZE
+                      TR-NAME(TR-IDX) DELIMITED BY SPACE
+                      '","description":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(TR-DESCRIPTION(TR-IDX))
+                          DELIMITED BY SIZE
+                      '","inputSchema":' DELIMITED BY SIZE
+                      TR-INPUT-SCHEMA(TR-IDX) DELIMITED BY SPACE
+                      '}' DELIMITED BY SIZE
+                      INTO WS-RESULT-BODY
+                      WITH POINTER WS-RESULT-LEN
+               END-STRING
+           END-PERFORM
+
+           STRING "]}" DELIMITED BY SIZE
+               INTO WS-RESULT-BODY
+               WITH POINTER WS-RESULT-LEN
+           END-STRING
+
+           PERFORM BUILD-RESULT-ENVELOPE
+           .
+
+*>       Look up the requested tool by name in TOOLS-REGISTRY and
+*>       CALL its program, returning the tool's own JSON as the
+*>       result's structuredContent.
+*>       MCP-REQUEST-LEN already carries the real length of
+*>       MCP-REQ-PARAMS, set by PARSE-MCP-REQUEST from JSON-EXTRACT's
+*>       own Content-Length/LOW-VALUE-based WS-JSON-VALUE-LEN - do not
+*>       re-derive it with a BEFORE INITIAL SPACE scan, which would
+*>       truncate at the first space inside the JSON itself (e.g. the
+*>       one after "name":).
+       BUILD-TOOLS-CALL-RESULT.
+           MOVE "name" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING MCP-REQ-PARAMS MCP-REQUEST-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+           IF WS-JSON-FOUND NOT = 0
+               PERFORM BUILD-INVALID-PARAMS-ERROR
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-TOOL-NAME
+           MOVE WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) TO WS-TOOL-NAME
+
+           MOVE "arguments" TO WS-JSON-KEY
+           CALL "JSON-EXTRACT" USING MCP-REQ-PARAMS MCP-REQUEST-LEN
+               WS-JSON-KEY WS-JSON-VALUE WS-JSON-VALUE-LEN
+               WS-JSON-FOUND
+           MOVE SPACES TO WS-TOOL-ARGS
+           IF WS-JSON-FOUND = 0 AND WS-JSON-VALUE-LEN > 0
+               MOVE WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) TO WS-TOOL-ARGS
+               MOVE WS-JSON-VALUE-LEN TO WS-TOOL-ARGS-LEN
+           ELSE
+               MOVE "{}" TO WS-TOOL-ARGS
+               MOVE 2 TO WS-TOOL-ARGS-LEN
+           END-IF
+
+           MOVE 0 TO TR-IDX
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > TOOLS-REGISTRY-COUNT
+               IF TR-NAME(WS-INDEX) = WS-TOOL-NAME
+                   MOVE WS-INDEX TO TR-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF TR-IDX = 0
+               PERFORM BUILD-TOOL-NOT-FOUND-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL TR-PROGRAM(TR-IDX) USING WS-TOOL-ARGS WS-TOOL-ARGS-LEN
+               WS-TOOL-RESULT WS-TOOL-RETURN-CODE
+
+*>         Let this session's GET/SSE stream pick up a completion
+*>         notification for this call, rather than leaving the client
+*>         with no word on a long-running call until the POST itself
+*>         answers.
+*>         NOTIF-PAYLOAD is a LINE SEQUENTIAL record field, so it is
+*>         space-padded like the rest of this program's text fields
+*>         (ACCESS-LOG-REC etc.) rather than LOW-VALUE-padded - the
+*>         runtime rejects a WRITE of an embedded binary zero.
+           MOVE SPACES TO WS-NOTIF-PAYLOAD-OUT
+           STRING '{"jsonrpc":"2.0","method":"notifications/message",'
+                  '"params":{"level":"info","data":"tool ' DELIMITED
+                      BY SIZE
+                  FUNCTION TRIM(WS-TOOL-NAME) DELIMITED BY SIZE
+                  ' completed"}}' DELIMITED BY SIZE
+                  INTO WS-NOTIF-PAYLOAD-OUT
+           END-STRING
+           PERFORM QUEUE-NOTIFICATION
+
+           MOVE LOW-VALUE TO WS-RESULT-BODY
+           IF WS-TOOL-RETURN-CODE = 0
+               STRING '{"content":[],"structuredContent":'
+                      DELIMITED BY SIZE
+*>                    TRIM, not DELIMITED BY SPACE - a tool's JSON
+*>                    result can have spaces inside it (e.g. a
+*>                    "Bracket, L-shaped" record name), and DELIMITED
+*>                    BY SPACE would stop at the first one
+                      FUNCTION TRIM(WS-TOOL-RESULT) DELIMITED BY SIZE
+                      ',"isError":false}' DELIMITED BY SIZE
+                      INTO WS-RESULT-BODY
+               END-STRING
+           ELSE
+               STRING '{"content":[],"structuredContent":'
+                      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOOL-RESULT) DELIMITED BY SIZE
+                      ',"isError":true}' DELIMITED BY SIZE
+                      INTO WS-RESULT-BODY
+               END-STRING
+           END-IF
+           PERFORM BUILD-RESULT-ENVELOPE
+           .
+
+*>       JSON-RPC -32602 Invalid params - tools/call with no usable
+*>       "name" field in its params object.
+       BUILD-INVALID-PARAMS-ERROR.
+           MOVE "-32602" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Invalid params" DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       JSON-RPC -32600 Invalid Request - no Mcp-Session-Id header
+*>       on a call other than "initialize".
+       BUILD-SESSION-REQUIRED-ERROR.
+           MOVE "-32600" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Mcp-Session-Id header is required"
+               DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       JSON-RPC -32600 Invalid Request - Mcp-Session-Id header
+*>       names a session SESSION-STORE has never heard of.
+       BUILD-SESSION-INVALID-ERROR.
+           MOVE "-32600" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Unknown or expired session" DELIMITED BY SIZE
+               INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       JSON-RPC -32602 Invalid params - tools/call named a tool
+*>       that is not in TOOLS-REGISTRY.
+       BUILD-TOOL-NOT-FOUND-ERROR.
+           MOVE "-32602" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Unknown tool" DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       Wrap WS-RESULT-BODY (already valid JSON) in the JSON-RPC
+*>       envelope and into LS-RESPONSE-BUF as an HTTP 200 response.
+       BUILD-RESULT-ENVELOPE.
+           MOVE MCP-REQ-ID TO WS-ID-EDIT
+           MOVE FUNCTION TRIM(WS-ID-EDIT) TO WS-ID-STR
+
+           MOVE 0 TO WS-RESULT-LEN
+           INSPECT WS-RESULT-BODY TALLYING WS-RESULT-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           MOVE LOW-VALUE TO WS-RESPONSE-BODY
+           STRING '{"jsonrpc":"2.0","id":' DELIMITED BY SIZE
+                  WS-ID-STR DELIMITED BY SPACE
+                  ',"result":' DELIMITED BY SIZE
+                  WS-RESULT-BODY(1:WS-RESULT-LEN) DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+                  INTO WS-RESPONSE-BODY
+           END-STRING
+           MOVE 0 TO WS-BODY-LEN
+           INSPECT WS-RESPONSE-BODY TALLYING WS-BODY-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+*>         A gzip-acceptable client gets the JSON-RPC body wrapped in
+*>         a gzip container instead of sent raw - see COMPRESS-UTILS
+*>         for why this shrinks nothing but still decodes correctly
+*>         in any gzip-aware client.
+           IF WS-CLIENT-ACCEPTS-GZIP = "Y"
+               CALL "COMPRESS-UTILS" USING WS-RESPONSE-BODY WS-BODY-LEN
+                   WS-COMPRESSED-BUF WS-COMPRESSED-LEN
+               MOVE WS-COMPRESSED-LEN TO WS-CONTENT-LEN
+           ELSE
+               MOVE WS-BODY-LEN TO WS-CONTENT-LEN
+           END-IF
+
+*>         Only the headers go through STRING here - the body is
+*>         appended below by explicit length, because a gzipped body
+*>         is binary and can contain a LOW-VALUE byte of its own,
+*>         which would fool a BEFORE INITIAL LOW-VALUE length scan
+*>         into stopping partway through it.
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           IF SESSION-ID NOT = SPACES AND WS-CLIENT-ACCEPTS-GZIP = "Y"
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: application/json" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Encoding: gzip" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Mcp-Session-Id: " DELIMITED BY SIZE
+                      SESSION-ID DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-CONTENT-LEN DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE IF SESSION-ID NOT = SPACES
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: application/json" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Mcp-Session-Id: " DELIMITED BY SIZE
+                      SESSION-ID DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-CONTENT-LEN DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE IF WS-CLIENT-ACCEPTS-GZIP = "Y"
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: application/json" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Encoding: gzip" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-CONTENT-LEN DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: application/json" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-CONTENT-LEN DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           END-IF
+           END-IF
+           END-IF
+
+           MOVE 0 TO LS-RESPONSE-LEN
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           IF WS-CLIENT-ACCEPTS-GZIP = "Y"
+               IF LS-RESPONSE-LEN > 0 AND WS-COMPRESSED-LEN > 0
+                   MOVE WS-COMPRESSED-BUF(1:WS-COMPRESSED-LEN) TO
+                       LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:
+                           WS-COMPRESSED-LEN)
+                   ADD WS-COMPRESSED-LEN TO LS-RESPONSE-LEN
+               END-IF
+           ELSE
+               IF LS-RESPONSE-LEN > 0 AND WS-BODY-LEN > 0
+                   MOVE WS-RESPONSE-BODY(1:WS-BODY-LEN) TO
+                       LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:WS-BODY-LEN)
+                   ADD WS-BODY-LEN TO LS-RESPONSE-LEN
+               END-IF
+           END-IF
+           .
+
+*>       JSON-RPC error envelope builder, shared by every error case
+*>       below. WS-JSON-KEY holds the numeric error code and
+*>       WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) the message text.
+       BUILD-JSONRPC-ERROR.
+           MOVE MCP-REQ-ID TO WS-ID-EDIT
+           MOVE FUNCTION TRIM(WS-ID-EDIT) TO WS-ID-STR
+
+           MOVE LOW-VALUE TO WS-RESPONSE-BODY
+           STRING '{"jsonrpc":"2.0","id":' DELIMITED BY SIZE
+                  WS-ID-STR DELIMITED BY SPACE
+                  ',"error":{"code":' DELIMITED BY SIZE
+                  WS-JSON-KEY DELIMITED BY SPACE
+                  ',"message":"' DELIMITED BY SIZE
+                  WS-JSON-VALUE(1:WS-JSON-VALUE-LEN) DELIMITED BY SIZE
+                  '"}}' DELIMITED BY SIZE
+                  INTO WS-RESPONSE-BODY
+           END-STRING
+           MOVE 0 TO WS-BODY-LEN
+           INSPECT WS-RESPONSE-BODY TALLYING WS-BODY-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           MOVE WS-BODY-LEN TO WS-CONTENT-LEN
+
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
            STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Type: application/json" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
-                  "Content-Length: 145" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-CONTENT-LEN DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
-                  '{"jsonrpc":"2.0","id":1,"result":{'
-                  '"protocolVersion":"2025-06-18",'
-                  '"capabilities":{"tools":{}},'
-                  '"serverInfo":{"name":"COBOL","version":"1.0"}'
-                  '}}'
-                  DELIMITED BY SIZE
+                  WS-RESPONSE-BODY(1:WS-BODY-LEN) DELIMITED BY SIZE
                   INTO LS-RESPONSE-BUF
            END-STRING
-           
+
+           MOVE 0 TO LS-RESPONSE-LEN
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
            .
 
-*>       Handle GET requests
+*>       JSON-RPC -32600 Invalid Request - the body did not parse
+*>       into a recognizable JSON-RPC method at all.
+       BUILD-INVALID-REQUEST-ERROR.
+           MOVE "-32600" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Invalid Request" DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       JSON-RPC -32601 Method Not Found - valid envelope, method
+*>       name MCP-HANDLER does not implement.
+       BUILD-METHOD-NOT-FOUND-ERROR.
+           MOVE "-32601" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Method not found" DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
+
+*>       Handle GET requests - the SSE stream only opens for a
+*>       session that was actually established via "initialize".
        HANDLE-GET.
            MOVE 0 TO LS-RESPONSE-LEN
-           
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-RESP-PTR
+
+           PERFORM EXTRACT-SESSION-HEADER
+           MOVE WS-REQ-SESSION-ID TO SESSION-ID
+           MOVE "V" TO WS-SESS-OP
+           CALL "SESSION-STORE" USING WS-SESS-OP SESSION-ID
+               WS-SESSION-VALID
+
+           IF WS-REQ-SESSION-ID = SPACES OR WS-SESSION-VALID NOT = 0
+               STRING "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 33" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Missing or invalid Mcp-Session-Id"
+                          DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+               INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+               EXIT PARAGRAPH
+           END-IF
+
            STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Type: text/event-stream" DELIMITED BY SIZE
@@ -97,30 +841,143 @@ IDENTIFICATION DIVISION.
                   WS-CRLF DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   INTO LS-RESPONSE-BUF
+                  WITH POINTER WS-RESP-PTR
            END-STRING
-           
-           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
-               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           PERFORM DRAIN-SESSION-NOTIFICATIONS
+
+           COMPUTE LS-RESPONSE-LEN = WS-RESP-PTR - 1
            .
 
-*>       Handle unknown method
-       HANDLE-ERROR.
-           MOVE 0 TO LS-RESPONSE-LEN
-           
-           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+*>       Append SESSION-ID's queued notifications onto LS-RESPONSE-BUF
+*>       (already holding the SSE headers, with WS-RESP-PTR positioned
+*>       right after them) as real "event: message" / "data: ..." SSE
+*>       frames, then re-write NOTIFICATION-QUEUE with everyone else's
+*>       entries left untouched. Falls back to a keep-alive comment
+*>       frame when this session has nothing queued, since a
+*>       text/event-stream response with zero bytes of event data
+*>       isn't a stream at all.
+       DRAIN-SESSION-NOTIFICATIONS.
+           MOVE 0 TO WS-NOTIF-COUNT
+           MOVE 0 TO WS-NOTIF-SENT
+
+           OPEN INPUT NOTIFICATION-QUEUE
+           IF WS-NOTIF-FILE-STATUS = "00"
+               PERFORM UNTIL WS-NOTIF-FILE-STATUS = "99"
+                   READ NOTIFICATION-QUEUE
+                       AT END
+                           MOVE "99" TO WS-NOTIF-FILE-STATUS
+                   END-READ
+                   IF WS-NOTIF-FILE-STATUS NOT = "99" AND
+                      WS-NOTIF-COUNT < 50
+                       ADD 1 TO WS-NOTIF-COUNT
+                       MOVE NOTIF-SESSION-ID
+                           TO WS-NOTIF-SESS(WS-NOTIF-COUNT)
+                       MOVE NOTIF-PAYLOAD
+                           TO WS-NOTIF-MSG(WS-NOTIF-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE NOTIFICATION-QUEUE
+           END-IF
+
+           OPEN OUTPUT NOTIFICATION-QUEUE
+           PERFORM VARYING WS-NOTIF-IDX FROM 1 BY 1
+               UNTIL WS-NOTIF-IDX > WS-NOTIF-COUNT
+               IF WS-NOTIF-SESS(WS-NOTIF-IDX) = SESSION-ID
+*>                 TRIM, not DELIMITED BY SPACE - the JSON-RPC payload
+*>                 has spaces inside it (e.g. "tool echo completed"),
+*>                 and DELIMITED BY SPACE would stop at the first one
+                   STRING "event: message" DELIMITED BY SIZE
+                          X"0A" DELIMITED BY SIZE
+                          "data: " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-NOTIF-MSG(WS-NOTIF-IDX))
+                              DELIMITED BY SIZE
+                          X"0A0A" DELIMITED BY SIZE
+                          INTO LS-RESPONSE-BUF
+                          WITH POINTER WS-RESP-PTR
+                   END-STRING
+                   ADD 1 TO WS-NOTIF-SENT
+               ELSE
+                   MOVE WS-NOTIF-SESS(WS-NOTIF-IDX) TO NOTIF-SESSION-ID
+                   MOVE WS-NOTIF-MSG(WS-NOTIF-IDX) TO NOTIF-PAYLOAD
+                   WRITE NOTIFICATION-REC
+               END-IF
+           END-PERFORM
+           CLOSE NOTIFICATION-QUEUE
+
+           IF WS-NOTIF-SENT = 0
+               STRING ": keep-alive" DELIMITED BY SIZE
+                      X"0A0A" DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+                      WITH POINTER WS-RESP-PTR
+               END-STRING
+           END-IF
+           .
+
+*>       Append one JSON-RPC notification, addressed to the current
+*>       SESSION-ID, onto NOTIFICATION-QUEUE for the next GET/SSE
+*>       poll on that session to pick up via DRAIN-SESSION-
+*>       NOTIFICATIONS. Payload is expected in WS-NOTIF-PAYLOAD-OUT.
+       QUEUE-NOTIFICATION.
+           MOVE SESSION-ID TO NOTIF-SESSION-ID
+           MOVE WS-NOTIF-PAYLOAD-OUT TO NOTIF-PAYLOAD
+           OPEN EXTEND NOTIFICATION-QUEUE
+           IF WS-NOTIF-FILE-STATUS = "05" OR WS-NOTIF-FILE-STATUS = "35"
+               OPEN OUTPUT NOTIFICATION-QUEUE
+           END-IF
+           WRITE NOTIFICATION-REC
+           CLOSE NOTIFICATION-QUEUE
+           .
+
+*>       HTTP 401 Unauthorized, with the error reported in a JSON-RPC
+*>       envelope the same shape BUILD-JSONRPC-ERROR produces - the
+*>       Authorization header was missing or its token doesn't match
+*>       anything in CREDENTIALS-FILE. Runs before MCP-REQ-ID is ever
+*>       parsed, so id is reported as null, same as an unparseable
+*>       request body.
+       BUILD-UNAUTHORIZED-ERROR.
+           MOVE LOW-VALUE TO WS-RESPONSE-BODY
+           STRING '{"jsonrpc":"2.0","id":null,"error":{"code":-32001,'
+                      DELIMITED BY SIZE
+                  '"message":"Unauthorized: missing or invalid API key"}}'
+                      DELIMITED BY SIZE
+                  INTO WS-RESPONSE-BODY
+           END-STRING
+           MOVE 0 TO WS-BODY-LEN
+           INSPECT WS-RESPONSE-BODY TALLYING WS-BODY-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           MOVE WS-BODY-LEN TO WS-CONTENT-LEN
+
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           STRING "HTTP/1.1 401 Unauthorized" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "WWW-Authenticate: Bearer" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Type: application/json" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
-                  "Content-Length: 68" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-CONTENT-LEN DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
-                  '{"jsonrpc":"2.0","id":1,"error":'
-                  '{"code":-32600,"message":"Invalid"}}'
-                  DELIMITED BY SIZE
+                  WS-RESPONSE-BODY(1:WS-BODY-LEN) DELIMITED BY SIZE
                   INTO LS-RESPONSE-BUF
            END-STRING
-           
+
+           MOVE 0 TO LS-RESPONSE-LEN
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
            .
 
+*>       Handle unknown HTTP method
+       HANDLE-ERROR.
+           MOVE 0 TO LS-RESPONSE-LEN
+           MOVE 0 TO MCP-REQ-ID
+           MOVE "-32600" TO WS-JSON-KEY
+           MOVE LOW-VALUE TO WS-JSON-VALUE
+           STRING "Invalid" DELIMITED BY SIZE INTO WS-JSON-VALUE
+           END-STRING
+           MOVE 0 TO WS-JSON-VALUE-LEN
+           INSPECT WS-JSON-VALUE TALLYING WS-JSON-VALUE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           PERFORM BUILD-JSONRPC-ERROR
+           .
