@@ -0,0 +1,75 @@
+*> Validate a decoded request path and resolve it to a location
+*> under the server's document root, rejecting path traversal.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. PATH-UTILS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*> Length of the document root string
+       01 WS-ROOT-LEN          PIC 9(4) COMP.
+*> Length of the decoded path
+       01 WS-PATH-LEN           PIC 9(4) COMP.
+*> Scan index used while checking for ".." traversal segments
+       01 WS-INDEX              PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+*> URL-decoded request path, e.g. "/index.html"
+       01 LS-DECODED-PATH       PIC X(512).
+*> Document root all served files are confined to, from WEBBOL-CONFIG
+       01 LS-DOC-ROOT           PIC X(256).
+*> Resolved path under the document root
+       01 LS-SANITIZED-PATH     PIC X(512).
+*> 0 = path is safe to serve, non-zero = reject (403)
+       01 LS-RETURN-CODE        PIC 9.
+
+       PROCEDURE DIVISION USING LS-DECODED-PATH LS-DOC-ROOT
+                                LS-SANITIZED-PATH LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-SANITIZED-PATH
+
+           MOVE 0 TO WS-PATH-LEN
+           INSPECT LS-DECODED-PATH TALLYING WS-PATH-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+*> An empty or absurdly long path is not a valid request
+           IF WS-PATH-LEN = 0 OR WS-PATH-LEN > 512
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> Reject any path containing ".." - the classic traversal probe
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-PATH-LEN - 1
+               IF LS-DECODED-PATH(WS-INDEX:2) = ".."
+                   MOVE 1 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-PERFORM
+
+*> Reject NUL and control-character injection attempts
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-PATH-LEN
+               IF LS-DECODED-PATH(WS-INDEX:1) < X"20"
+                   MOVE 1 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-PERFORM
+
+*> Path must be rooted ("/..." ) to be anchored under WS-DOC-ROOT
+           IF LS-DECODED-PATH(1:1) NOT = "/"
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-ROOT-LEN
+           INSPECT LS-DOC-ROOT TALLYING WS-ROOT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           STRING LS-DOC-ROOT(1:WS-ROOT-LEN) DELIMITED BY SIZE
+                  LS-DECODED-PATH(1:WS-PATH-LEN) DELIMITED BY SIZE
+                  INTO LS-SANITIZED-PATH
+           END-STRING
+
+           GOBACK.
