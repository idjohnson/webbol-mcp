@@ -2,7 +2,22 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. MIME-TYPES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Optional ops-maintained extension/MIME-type overrides and
+*> additions, same KEY=VALUE-per-line shape as webbol.cfg - see
+*> CONFIG-READER. Absent is fine; INIT-MIME-TYPE-TABLE's defaults
+*> stand on their own.
+           SELECT MIME-CONFIG-FILE ASSIGN TO "mime-types.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MC-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MIME-CONFIG-FILE.
+       01  MIME-CONFIG-REC      PIC X(80).
+
        WORKING-STORAGE SECTION.
 *> Index for scanning filename backwards to find extension
        01 WS-INDEX             PIC 9(4) COMP.
@@ -10,24 +25,62 @@ IDENTIFICATION DIVISION.
        01 WS-LENGTH            PIC 9(4) COMP.
 *> Starting position of file extension after the dot
        01 WS-EXT-START         PIC 9(4) COMP.
-       
+*> Extension pulled out of the filename, left-justified for comparison
+*> against MT-EXTENSION
+       01 WS-EXTENSION         PIC X(10).
+*> Number of characters safely available to copy into WS-EXTENSION
+*> without running past the end of LS-FILE-PATH
+       01 WS-EXT-LEN           PIC 9(4) COMP.
+*> Subscript used to walk MIME-TYPE-TABLE
+       01 WS-MT-IDX            PIC 9(4) COMP.
+
+*> GnuCOBOL/ISO file status code from the last MIME-CONFIG-FILE op
+       01 WS-MC-FILE-STATUS    PIC XX.
+*> Length of the config line actually read
+       01 WS-MC-LINE-LEN       PIC 9(4) COMP.
+*> Position of "=" within the line, splitting extension from type
+       01 WS-MC-EQ-POS         PIC 9(4) COMP.
+*> Extension half of a config line, left-justified to match
+*> MT-EXTENSION/WS-EXTENSION
+       01 WS-MC-EXTENSION      PIC X(10).
+       01 WS-MC-MIME-TYPE      PIC X(64).
+       01 WS-MC-VALUE-LEN      PIC 9(4) COMP.
+*> Set to "Y" once an existing MIME-TYPE-TABLE row has been updated
+*> in place, so APPLY-MIME-CONFIG-LINE knows not to append a
+*> duplicate row for the same extension
+       01 WS-MC-MATCHED        PIC X.
+
+*> Extension-to-MIME-type lookup table, populated once by
+*> INIT-MIME-TYPE-TABLE and then extended/overridden by whatever
+*> mime-types.cfg supplies, so ops can teach MIME-TYPES a new
+*> extension (woff2, wasm, mp4, csv, md, ...) without a recompile.
+       01 MIME-TYPE-TABLE.
+          05 MIME-TYPE-ENTRY OCCURS 40 TIMES.
+             10 MT-EXTENSION   PIC X(10).
+             10 MT-MIME-TYPE   PIC X(64).
+       01 MIME-TYPE-COUNT      PIC 9(4) COMP VALUE 0.
+
 *> Parameters from calling program
        LINKAGE SECTION.
 *> Full file path to analyze for extension
        01 LS-FILE-PATH         PIC X(512).
 *> Output MIME type string (e.g., "text/html")
        01 LS-MIME-TYPE         PIC X(64).
-       
+
        PROCEDURE DIVISION USING LS-FILE-PATH LS-MIME-TYPE.
-       
+
 *> Main MIME type detection logic
        MAIN-LOGIC.
+           PERFORM INIT-MIME-TYPE-TABLE
+           PERFORM LOAD-MIME-CONFIG
+
 *> Default MIME type for unknown extensions (binary data)
            MOVE "application/octet-stream" TO LS-MIME-TYPE
 
 *> Find the file extension by locating the last dot in filename
            MOVE 0 TO WS-EXT-START
 *> Calculate filename length (excluding trailing spaces)
+           MOVE 0 TO WS-LENGTH
            INSPECT LS-FILE-PATH TALLYING WS-LENGTH
                FOR CHARACTERS BEFORE INITIAL SPACE
 
@@ -39,45 +92,143 @@ IDENTIFICATION DIVISION.
                    EXIT PERFORM
                END-IF
            END-PERFORM
-           
+
 *> If no extension found, return default MIME type
            IF WS-EXT-START = 0
                GOBACK
            END-IF
-           
-*> Map file extensions to MIME types for HTTP Content-Type header
-*> EVALUATE compares first 4 characters of extension
-           EVALUATE LS-FILE-PATH(WS-EXT-START:4)
-               WHEN "html"
-                   MOVE "text/html" TO LS-MIME-TYPE
-               WHEN "htm "
-                   MOVE "text/html" TO LS-MIME-TYPE
-               WHEN "css "
-                   MOVE "text/css" TO LS-MIME-TYPE
-               WHEN "js  "
-                   MOVE "application/javascript" TO LS-MIME-TYPE
-               WHEN "json"
-                   MOVE "application/json" TO LS-MIME-TYPE
-               WHEN "xml "
-                   MOVE "application/xml" TO LS-MIME-TYPE
-               WHEN "txt "
-                   MOVE "text/plain" TO LS-MIME-TYPE
-               WHEN "png "
-                   MOVE "image/png" TO LS-MIME-TYPE
-               WHEN "jpg "
-                   MOVE "image/jpeg" TO LS-MIME-TYPE
-               WHEN "jpeg"
-                   MOVE "image/jpeg" TO LS-MIME-TYPE
-               WHEN "gif "
-                   MOVE "image/gif" TO LS-MIME-TYPE
-               WHEN "svg "
-                   MOVE "image/svg+xml" TO LS-MIME-TYPE
-               WHEN "ico "
-                   MOVE "image/x-icon" TO LS-MIME-TYPE
-               WHEN "pdf "
-                   MOVE "application/pdf" TO LS-MIME-TYPE
-               WHEN OTHER
-                   MOVE "application/octet-stream" TO LS-MIME-TYPE
-           END-EVALUATE
-           
+
+*> Look the extension up in MIME-TYPE-TABLE; default from above
+*> stands if no row matches
+           MOVE SPACES TO WS-EXTENSION
+           COMPUTE WS-EXT-LEN = 512 - WS-EXT-START + 1
+           IF WS-EXT-LEN > 10
+               MOVE 10 TO WS-EXT-LEN
+           END-IF
+           MOVE LS-FILE-PATH(WS-EXT-START:WS-EXT-LEN) TO WS-EXTENSION
+
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > MIME-TYPE-COUNT
+               IF WS-EXTENSION = MT-EXTENSION(WS-MT-IDX)
+                   MOVE MT-MIME-TYPE(WS-MT-IDX) TO LS-MIME-TYPE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
            GOBACK.
+
+*> Populate MIME-TYPE-TABLE with the extensions MIME-TYPES knows
+*> about. Each entry's extension is left-justified and space-filled,
+*> matching how WS-EXTENSION is built above.
+       INIT-MIME-TYPE-TABLE.
+           MOVE 14 TO MIME-TYPE-COUNT
+           MOVE "html"      TO MT-EXTENSION(1)
+           MOVE "text/html" TO MT-MIME-TYPE(1)
+           MOVE "htm"       TO MT-EXTENSION(2)
+           MOVE "text/html" TO MT-MIME-TYPE(2)
+           MOVE "css"       TO MT-EXTENSION(3)
+           MOVE "text/css"  TO MT-MIME-TYPE(3)
+           MOVE "js"        TO MT-EXTENSION(4)
+           MOVE "application/javascript" TO MT-MIME-TYPE(4)
+           MOVE "json"      TO MT-EXTENSION(5)
+           MOVE "application/json" TO MT-MIME-TYPE(5)
+           MOVE "xml"       TO MT-EXTENSION(6)
+           MOVE "application/xml" TO MT-MIME-TYPE(6)
+           MOVE "txt"       TO MT-EXTENSION(7)
+           MOVE "text/plain" TO MT-MIME-TYPE(7)
+           MOVE "png"       TO MT-EXTENSION(8)
+           MOVE "image/png" TO MT-MIME-TYPE(8)
+           MOVE "jpg"       TO MT-EXTENSION(9)
+           MOVE "image/jpeg" TO MT-MIME-TYPE(9)
+           MOVE "jpeg"      TO MT-EXTENSION(10)
+           MOVE "image/jpeg" TO MT-MIME-TYPE(10)
+           MOVE "gif"       TO MT-EXTENSION(11)
+           MOVE "image/gif" TO MT-MIME-TYPE(11)
+           MOVE "svg"       TO MT-EXTENSION(12)
+           MOVE "image/svg+xml" TO MT-MIME-TYPE(12)
+           MOVE "ico"       TO MT-EXTENSION(13)
+           MOVE "image/x-icon" TO MT-MIME-TYPE(13)
+           MOVE "pdf"       TO MT-EXTENSION(14)
+           MOVE "application/pdf" TO MT-MIME-TYPE(14)
+           .
+
+*> Load ext=mime-type lines from mime-types.cfg, if present, applying
+*> each one over MIME-TYPE-TABLE - same "load defaults, then let the
+*> file override/extend them" shape CONFIG-READER uses for
+*> webbol.cfg. Nothing to do if the file isn't there.
+       LOAD-MIME-CONFIG.
+           OPEN INPUT MIME-CONFIG-FILE
+           IF WS-MC-FILE-STATUS = "00"
+               PERFORM READ-MIME-CONFIG-LOOP
+               CLOSE MIME-CONFIG-FILE
+           END-IF
+           .
+
+       READ-MIME-CONFIG-LOOP.
+           READ MIME-CONFIG-FILE
+               AT END
+                   MOVE "99" TO WS-MC-FILE-STATUS
+           END-READ
+
+           PERFORM UNTIL WS-MC-FILE-STATUS = "99"
+               PERFORM APPLY-MIME-CONFIG-LINE
+
+               READ MIME-CONFIG-FILE
+                   AT END
+                       MOVE "99" TO WS-MC-FILE-STATUS
+               END-READ
+           END-PERFORM
+           .
+
+*> Parse one "ext=mime/type" line into MIME-TYPE-TABLE. Blank lines
+*> and lines starting with "*" are skipped, matching webbol.cfg's own
+*> comment convention.
+       APPLY-MIME-CONFIG-LINE.
+           MOVE 0 TO WS-MC-LINE-LEN
+           INSPECT MIME-CONFIG-REC TALLYING WS-MC-LINE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-MC-LINE-LEN = 0 OR MIME-CONFIG-REC(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-MC-EQ-POS
+           INSPECT MIME-CONFIG-REC(1:WS-MC-LINE-LEN) TALLYING
+               WS-MC-EQ-POS FOR CHARACTERS BEFORE "="
+           IF WS-MC-EQ-POS = 0 OR WS-MC-EQ-POS >= WS-MC-LINE-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MC-EXTENSION
+           IF WS-MC-EQ-POS <= 10
+               MOVE MIME-CONFIG-REC(1:WS-MC-EQ-POS) TO WS-MC-EXTENSION
+           ELSE
+               MOVE MIME-CONFIG-REC(1:10) TO WS-MC-EXTENSION
+           END-IF
+
+           COMPUTE WS-MC-VALUE-LEN = WS-MC-LINE-LEN - WS-MC-EQ-POS - 1
+           MOVE SPACES TO WS-MC-MIME-TYPE
+           IF WS-MC-VALUE-LEN > 0
+               MOVE MIME-CONFIG-REC(WS-MC-EQ-POS + 2:WS-MC-VALUE-LEN)
+                   TO WS-MC-MIME-TYPE
+           END-IF
+
+*> An extension already in the table (built in or from an earlier
+*> config line) gets its MIME type replaced in place; a new one is
+*> appended, capacity permitting
+           MOVE "N" TO WS-MC-MATCHED
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > MIME-TYPE-COUNT
+               IF WS-MC-EXTENSION = MT-EXTENSION(WS-MT-IDX)
+                   MOVE WS-MC-MIME-TYPE TO MT-MIME-TYPE(WS-MT-IDX)
+                   MOVE "Y" TO WS-MC-MATCHED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-MC-MATCHED = "N" AND MIME-TYPE-COUNT < 40
+               ADD 1 TO MIME-TYPE-COUNT
+               MOVE WS-MC-EXTENSION TO MT-EXTENSION(MIME-TYPE-COUNT)
+               MOVE WS-MC-MIME-TYPE TO MT-MIME-TYPE(MIME-TYPE-COUNT)
+           END-IF
+           .
