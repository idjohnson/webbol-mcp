@@ -0,0 +1,28 @@
+*> Runtime configuration shared by HTTP-HANDLER, MCP-HANDLER and the
+*> helper programs they CALL, so ops can change the document root,
+*> size limits, and the MCP server identity without recompiling every
+*> program that used to have one of these values hardcoded in a
+*> STRING statement or a WORKING-STORAGE VALUE clause. Populated once
+*> per request by CONFIG-READER from WEBBOL-CONFIG's config file.
+       01 WEBBOL-CONFIG.
+*> Document root all served static files are confined to
+          05 CFG-DOC-ROOT           PIC X(256).
+*> Largest file FILE-OPS will read into LS-FILE-BUFFER
+          05 CFG-MAX-FILE-SIZE      PIC 9(8) COMP-5.
+*> Port this server listens on (metadata today - acted on once a
+*> real listening daemon exists)
+          05 CFG-LISTEN-PORT        PIC 9(5) COMP.
+*> MCP serverInfo.name/version returned from "initialize"
+          05 CFG-MCP-SERVER-NAME    PIC X(40).
+          05 CFG-MCP-SERVER-VERSION PIC X(20).
+*> Default document served for a request path naming a directory
+*> (one ending in "/") rather than a file
+          05 CFG-INDEX-DOC          PIC X(40).
+*> Requests a single client address may make per one-minute window
+*> before RATE-LIMITER starts returning 429 Too Many Requests
+          05 CFG-RATE-LIMIT-PER-MIN PIC 9(6) COMP.
+*> Largest complete request (headers + body) WEB-DAEMON will
+*> reassemble before giving up and returning 413 Payload Too Large -
+*> never effective above 8192, since that is the fixed size of every
+*> LS-REQUEST-BUF downstream of it
+          05 CFG-MAX-BODY-SIZE      PIC 9(8) COMP-5.
