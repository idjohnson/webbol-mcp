@@ -0,0 +1,13 @@
+*> File handling data structures shared by HTTP-HANDLER and the
+*> file-access helper programs it calls (PATH-UTILS, FILE-OPS,
+*> MIME-TYPES, URL-DECODE).
+*> Raw bytes read from the requested file - 1MB maximum, matches
+*> the response buffer ceiling in http-structs.cpy.
+       01 FILE-BUFFER           PIC X(1048576).
+*> Actual number of bytes read into FILE-BUFFER.
+       01 FILE-SIZE             PIC 9(8) COMP-5.
+*> Path after traversal/validation checks, relative to the
+*> configured document root.
+       01 SANITIZED-PATH        PIC X(512).
+*> Content-Type value resolved from the file extension.
+       01 MIME-TYPE             PIC X(64).
