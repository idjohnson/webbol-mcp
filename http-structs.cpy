@@ -10,8 +10,8 @@
           
 *> Structure for building HTTP responses
        01 HTTP-RESPONSE.
-*> Complete HTTP response (headers + content) - 64KB maximum
-          05 RESPONSE-BUFFER   PIC X(65536).
+*> Complete HTTP response (headers + content) - 1MB maximum
+          05 RESPONSE-BUFFER   PIC X(1048576).
 *> Actual length of response data (binary for efficiency)
           05 RESPONSE-LEN      PIC 9(8) COMP-5.
           
@@ -53,3 +53,22 @@
           05 MCP-REQUEST-LEN   PIC 9(4) COMP VALUE 0.
           05 MCP-IS-MCP-CALL   PIC X VALUE "N".
           05 MCP-CRLF          PIC XX VALUE X"0D0A".
+
+*> Registered MCP tools - name, description, JSON Schema for the
+*> tool's input, and the COBOL program tools/call invokes to run it.
+*> Each tool program follows the same calling convention:
+*>   CALL TR-PROGRAM USING <arguments-json> <arguments-json-length>
+*>       <result-json> <return-code>
+*> with return code 0 = success, 1 = tool-reported error. The caller
+*> passes the real length of <arguments-json> rather than making each
+*> tool re-derive it - a BEFORE INITIAL SPACE scan over a JSON object
+*> would stop at the first space the JSON itself contains.
+       01 TOOLS-REGISTRY.
+          05 TOOLS-REGISTRY-ENTRY OCCURS 10 TIMES.
+             10 TR-NAME          PIC X(40).
+             10 TR-DESCRIPTION   PIC X(120).
+             10 TR-INPUT-SCHEMA  PIC X(512).
+             10 TR-PROGRAM       PIC X(40).
+       01 TOOLS-REGISTRY-COUNT   PIC 9(2) COMP VALUE 0.
+*> Subscript used to walk TOOLS-REGISTRY-ENTRY
+       01 TR-IDX                 PIC 9(2) COMP.
